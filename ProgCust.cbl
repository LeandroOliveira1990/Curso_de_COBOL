@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: DEMONSTRAR LEITURA/ATUALIZACAO DO ARQUIVO INDEXADO
+      *          CUSTOMER-MASTER, CARIMBANDO A DATA DE EXECUCAO (YYYYMMDD,
+      *          O MESMO FORMATO NUMERICO JA USADO POR CM-LAST-UPDATE-DATE
+      *          E POR OUTRAS DATAS DE ARQUIVO NESTA SUITE) EM CADA
+      *          REGISTRO LIDO E CONTANDO OS REGISTROS PROCESSADOS (NO
+      *          MESMO ESTILO DO PROGSET).
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - OPEN I-O NOW FALLS BACK TO BUILDING AN
+      *           EMPTY CUSTOMER-MASTER (OPEN OUTPUT/CLOSE, THEN OPEN
+      *           I-O AGAIN) WHEN THE INDEXED FILE DOESN'T EXIST YET,
+      *           THE SAME SHAPE AUDITWRT'S OPEN EXTEND / FALL BACK TO
+      *           OPEN OUTPUT TAKES FOR ITS SEQUENTIAL FILE, SO A FRESH
+      *           SYSTEM CAN RUN THIS STEP BEFORE CUSTMAST.DAT EXISTS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-CUST-NUMBER
+               FILE STATUS WS-CM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+       WORKING-STORAGE SECTION.
+       77 WS-CM-STATUS          PIC X(02) VALUE SPACES.
+       77 WS-SYSDATE            PIC 9(08) VALUE 0.
+       77 WS-REC-COUNT          PIC 9(06) VALUE 0.
+       77 WS-EOF-SW             PIC X(01) VALUE 'N'.
+           88 WS-EOF                  VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+
+           OPEN I-O CUSTOMER-MASTER.
+
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+           IF WS-CM-STATUS NOT = "00"
+               DISPLAY 'ERRO AO ABRIR CUSTOMER-MASTER: ' WS-CM-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM STAMP-CUSTOMER-RECORDS UNTIL WS-EOF
+
+               DISPLAY 'REGISTROS CARIMBADOS: ' WS-REC-COUNT
+
+               CLOSE CUSTOMER-MASTER
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       STAMP-CUSTOMER-RECORDS.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   MOVE WS-SYSDATE TO CM-LAST-UPDATE-DATE
+                   REWRITE CM-RECORD
+                   SET WS-REC-COUNT UP BY 1
+           END-READ.
+
+       END PROGRAM PROGCUST.
