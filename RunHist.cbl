@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: SHARED SUBPROGRAM FOR TIMESTAMP-CAPTURING PROGRAMS.
+      *          APPENDS ONE RECORD TO THE RUN-HISTORY FILE EVERY TIME
+      *          A JOB FINISHES, CARRYING ITS ELAPSED RUN TIME FORWARD
+      *          SO DURATIONS CAN BE TRENDED ACROSS NIGHTS INSTEAD OF
+      *          BEING LOST WHEN RUN-LOG GETS OVERWRITTEN BY THE NEXT
+      *          RUN. ALSO CHECKS THE ELAPSED TIME AGAINST THE SLA
+      *          TABLE AND DISPLAYS AN ALERT WHEN A RUN BLOWS PAST ITS
+      *          NORMAL WINDOW.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNHIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-HISTORY ASSIGN TO "RUNHIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-HISTORY.
+           COPY RUNHIST.
+       WORKING-STORAGE SECTION.
+           COPY SLATAB.
+       77 WS-RH-STATUS             PIC X(02) VALUE SPACES.
+       77 WS-SLA-THRESHOLD         PIC 9(06) VALUE 0.
+       LINKAGE SECTION.
+       01 LS-JOB-NAME               PIC X(08).
+       01 LS-RUN-DATE                PIC 9(08).
+       01 LS-START-TIME              PIC 9(08).
+       01 LS-END-TIME                PIC 9(08).
+       01 LS-ELAPSED-SECS            PIC 9(06).
+       PROCEDURE DIVISION USING LS-JOB-NAME LS-RUN-DATE LS-START-TIME
+               LS-END-TIME LS-ELAPSED-SECS.
+       MAIN-PROCEDURE.
+           PERFORM LOOKUP-SLA-THRESHOLD.
+
+           OPEN EXTEND RUN-HISTORY.
+           IF WS-RH-STATUS = '35'
+               OPEN OUTPUT RUN-HISTORY
+           END-IF.
+
+           MOVE SPACES              TO RH-RECORD.
+           MOVE LS-JOB-NAME         TO RH-JOB-NAME.
+           MOVE LS-RUN-DATE         TO RH-RUN-DATE.
+           MOVE LS-START-TIME       TO RH-START-TIME.
+           MOVE LS-END-TIME         TO RH-END-TIME.
+           MOVE LS-ELAPSED-SECS     TO RH-ELAPSED-SECS.
+           MOVE WS-SLA-THRESHOLD    TO RH-SLA-SECS.
+           IF LS-ELAPSED-SECS > WS-SLA-THRESHOLD
+               SET RH-SLA-EXCEEDED TO TRUE
+               DISPLAY 'RUNHIST: ALERTA - ' LS-JOB-NAME
+                       ' ULTRAPASSOU A JANELA NORMAL (' LS-ELAPSED-SECS
+                       ' SEG, LIMITE ' WS-SLA-THRESHOLD ' SEG)'
+           ELSE
+               SET RH-SLA-MET TO TRUE
+           END-IF.
+           WRITE RH-RECORD.
+
+           CLOSE RUN-HISTORY.
+           GOBACK.
+
+       LOOKUP-SLA-THRESHOLD.
+           SET SLA-IDX TO 1.
+           SEARCH SLA-ENTRY
+               AT END
+                   MOVE SLA-THRESHOLD-SECS (SLA-TABLE-COUNT)
+                       TO WS-SLA-THRESHOLD
+               WHEN SLA-JOB-NAME (SLA-IDX) = LS-JOB-NAME
+                   MOVE SLA-THRESHOLD-SECS (SLA-IDX)
+                       TO WS-SLA-THRESHOLD
+           END-SEARCH.
+       END PROGRAM RUNHIST.
