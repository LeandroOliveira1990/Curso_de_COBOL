@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: SHARED SUBPROGRAM THAT FORMATS AN 8-DIGIT CCYYMMDD
+      *          DATE INTO WHICHEVER OF THE THREE LAYOUTS A DOWNSTREAM
+      *          FEED EXPECTS - YYYYMMDD, MM/DD/YYYY, OR DD-MON-YYYY -
+      *          INSTEAD OF EACH CALLING PROGRAM HAND-EDITING WS-DATA
+      *          ONE FEED AT A TIME.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEFMT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MONTAB.
+       01  WS-OUT-YYYYMMDD.
+           05  WS-OY-YEAR              PIC 9(04).
+           05  WS-OY-MONTH             PIC 9(02).
+           05  WS-OY-DAY               PIC 9(02).
+           05  FILLER                  PIC X(03).
+       01  WS-OUT-MMDDYYYY.
+           05  WS-OM-MONTH             PIC 9(02).
+           05  WS-OM-SEP-1             PIC X(01).
+           05  WS-OM-DAY               PIC 9(02).
+           05  WS-OM-SEP-2             PIC X(01).
+           05  WS-OM-YEAR              PIC 9(04).
+           05  FILLER                  PIC X(01).
+       01  WS-OUT-DDMONYYYY.
+           05  WS-OD-DAY               PIC 9(02).
+           05  WS-OD-SEP-1             PIC X(01).
+           05  WS-OD-MONTH-NAME        PIC X(03).
+           05  WS-OD-SEP-2             PIC X(01).
+           05  WS-OD-YEAR              PIC 9(04).
+       LINKAGE SECTION.
+       01  LS-DATE-IN.
+           05  LS-IN-YEAR              PIC 9(04).
+           05  LS-IN-MONTH             PIC 9(02).
+           05  LS-IN-DAY               PIC 9(02).
+       01  LS-FORMAT-CODE              PIC X(01).
+           88  LS-FMT-YYYYMMDD               VALUE 'Y'.
+           88  LS-FMT-MMDDYYYY               VALUE 'M'.
+           88  LS-FMT-DDMONYYYY              VALUE 'D'.
+       01  LS-DATE-OUT                 PIC X(11).
+       PROCEDURE DIVISION USING LS-DATE-IN LS-FORMAT-CODE LS-DATE-OUT.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO LS-DATE-OUT.
+           IF LS-FMT-YYYYMMDD
+               PERFORM FORMAT-YYYYMMDD
+           ELSE
+               IF LS-FMT-MMDDYYYY
+                   PERFORM FORMAT-MMDDYYYY
+               ELSE
+                   IF LS-FMT-DDMONYYYY
+                       PERFORM FORMAT-DDMONYYYY
+                   ELSE
+                       MOVE 'CODIGO INVALIDO' TO LS-DATE-OUT
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+
+       FORMAT-YYYYMMDD.
+           MOVE LS-IN-YEAR          TO WS-OY-YEAR.
+           MOVE LS-IN-MONTH         TO WS-OY-MONTH.
+           MOVE LS-IN-DAY           TO WS-OY-DAY.
+           MOVE WS-OUT-YYYYMMDD     TO LS-DATE-OUT.
+
+       FORMAT-MMDDYYYY.
+           MOVE LS-IN-MONTH         TO WS-OM-MONTH.
+           MOVE '/'                 TO WS-OM-SEP-1.
+           MOVE LS-IN-DAY           TO WS-OM-DAY.
+           MOVE '/'                 TO WS-OM-SEP-2.
+           MOVE LS-IN-YEAR          TO WS-OM-YEAR.
+           MOVE WS-OUT-MMDDYYYY     TO LS-DATE-OUT.
+
+       FORMAT-DDMONYYYY.
+           MOVE LS-IN-DAY           TO WS-OD-DAY.
+           MOVE '-'                 TO WS-OD-SEP-1.
+           SET MON-IDX              TO LS-IN-MONTH.
+           MOVE MON-NAME (MON-IDX)  TO WS-OD-MONTH-NAME.
+           MOVE '-'                 TO WS-OD-SEP-2.
+           MOVE LS-IN-YEAR          TO WS-OD-YEAR.
+           MOVE WS-OUT-DDMONYYYY    TO LS-DATE-OUT.
+       END PROGRAM DATEFMT.
