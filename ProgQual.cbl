@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: FIELD-LEVEL DATA-QUALITY SCAN OVER DAILY-TRANSACTIONS.
+      *          TALLIES BLANK ID FIELDS, NON-NUMERIC AMOUNT/DATE
+      *          FIELDS, AND MISSING DATE DELIMITERS ACROSS EVERY
+      *          DETAIL RECORD, WRITING A SAMPLE OF BAD RECORDS PLUS A
+      *          SUMMARY TALLY TO THE EXCEPTIONS REPORT SO A MALFORMED
+      *          FEED IS CAUGHT BEFORE IT REACHES A DOWNSTREAM STEP.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN, MATCHING THE
+      *           OTHER STANDALONE UTILITIES IN THIS SUITE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGQUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DT-STATUS.
+           SELECT EXCEPTIONS-REPORT ASSIGN TO "EXCEPRPT.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+           COPY DAILYTRN.
+       FD  EXCEPTIONS-REPORT.
+           COPY EXCEPRPT.
+       WORKING-STORAGE SECTION.
+           COPY DATELAY.
+       77 WS-DT-STATUS           PIC X(02) VALUE SPACES.
+       77 WS-EOF-SW              PIC X(01) VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+       77 WS-BAD-SW              PIC X(01) VALUE 'N'.
+           88 WS-RECORD-BAD              VALUE 'Y'.
+           88 WS-RECORD-CLEAN            VALUE 'N'.
+       77 WS-RECS-SCANNED        PIC 9(10) VALUE 0.
+       77 WS-SPACE-COUNT         PIC 9(10) VALUE 0.
+       77 WS-INVALID-COUNT       PIC 9(10) VALUE 0.
+       77 WS-MISSING-DELIM-COUNT PIC 9(10) VALUE 0.
+       77 WS-DAY-NUM             PIC 99.
+       77 WS-MONTH-NUM           PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT DAILY-TRANSACTIONS.
+           IF WS-DT-STATUS NOT = '00'
+               DISPLAY 'PROGQUAL: DAILYTRN.DAT NAO DISPONIVEL - STATUS '
+                       WS-DT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-REPORT
+
+               PERFORM SCAN-NEXT-RECORD UNTIL WS-EOF
+
+               MOVE SPACES              TO EX-RECORD
+               SET EX-SUMMARY-REC       TO TRUE
+               MOVE WS-RECS-SCANNED     TO EX-RECS-SCANNED
+               MOVE WS-SPACE-COUNT      TO EX-SPACE-COUNT
+               MOVE WS-INVALID-COUNT    TO EX-INVALID-COUNT
+               MOVE WS-MISSING-DELIM-COUNT TO EX-MISSING-DELIM-COUNT
+               WRITE EX-RECORD
+
+               CLOSE DAILY-TRANSACTIONS
+               CLOSE EXCEPTIONS-REPORT
+
+               DISPLAY 'PROGQUAL: REGISTROS ESCANEADOS: '
+                       WS-RECS-SCANNED
+               DISPLAY 'PROGQUAL: CAMPOS EM BRANCO: ' WS-SPACE-COUNT
+               DISPLAY 'PROGQUAL: CARACTERES INVALIDOS: '
+                       WS-INVALID-COUNT
+               DISPLAY 'PROGQUAL: DELIMITADORES AUSENTES: '
+                       WS-MISSING-DELIM-COUNT
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       SCAN-NEXT-RECORD.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF DT-DETAIL-REC
+                       PERFORM QUALITY-CHECK-RECORD
+                   END-IF
+           END-READ.
+
+       QUALITY-CHECK-RECORD.
+           SET WS-RECORD-CLEAN TO TRUE.
+           SET WS-RECS-SCANNED UP BY 1.
+
+           IF DT-ACCOUNT = SPACES OR DT-TRANS-ID = SPACES
+               SET WS-SPACE-COUNT UP BY 1
+               SET WS-RECORD-BAD TO TRUE
+           END-IF.
+
+           IF DT-AMOUNT NOT NUMERIC OR DT-TRANS-DATE NOT NUMERIC
+               SET WS-INVALID-COUNT UP BY 1
+               SET WS-RECORD-BAD TO TRUE
+           END-IF.
+
+      *    DT-TRANS-DATE ITSELF CARRIES NO SLASH OR DASH SEPARATOR -
+      *    IT'S A PLAIN YYYYMMDD NUMBER - SO A MISSING DELIMITER HERE
+      *    SHOWS UP AS THE DAY/MONTH SLICE NOT DECOMPOSING INTO A
+      *    SANE CALENDAR DATE, THE SAME FAILURE A DROPPED SEPARATOR
+      *    WOULD CAUSE DOWNSTREAM WHERE THE DATE IS DISPLAYED WITH
+      *    THE SHARED DD/MM/YYYY LAYOUT.
+           IF DT-TRANS-DATE IS NUMERIC
+               MOVE DT-TRANS-DATE (7:2) TO DL-DAY
+               MOVE '/'                 TO DL-SEP-1
+               MOVE DT-TRANS-DATE (5:2) TO DL-MONTH
+               MOVE '/'                 TO DL-SEP-2
+               MOVE DT-TRANS-DATE (1:4) TO DL-YEAR
+               MOVE DL-DAY               TO WS-DAY-NUM
+               MOVE DL-MONTH             TO WS-MONTH-NUM
+               IF WS-DAY-NUM < 1 OR WS-DAY-NUM > 31
+                       OR WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12
+                   SET WS-MISSING-DELIM-COUNT UP BY 1
+                   SET WS-RECORD-BAD TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-RECORD-BAD
+               MOVE SPACES           TO EX-RECORD
+               SET EX-DETAIL-REC     TO TRUE
+               MOVE DT-TRANS-ID      TO EX-TRANS-ID
+               MOVE 'CAMPO EM BRANCO OU INVALIDO' TO EX-REASON
+               WRITE EX-RECORD
+           END-IF.
+       END PROGRAM PROGQUAL.
