@@ -3,22 +3,134 @@
       * Date: 25/09/2022
       * Purpose: DEMONSTRAR COMANDO MOVE
       * Tectonics: cobc
+      * Modified: 2026-08-08 - PULL THE RUN DATE FROM THE SYSTEM CLOCK
+      *           INSTEAD OF THE 25/09/2022 DEMO LITERAL, THE SAME WAY
+      *           PROGRAMACCEPT PULLS TIME.
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN SO PROGMAIN
+      *           CAN CALL THIS AS A STEP AND CHECK RETURN-CODE.
+      * Modified: 2026-08-08 - ALSO ROLLS THE RUN DATE FORWARD TO THE
+      *           NEXT BUSINESS DAY VIA BUSCHK, SO A DUE-DATE OR
+      *           AGED-RECEIVABLES CUTOFF COMPUTED FROM THIS DATE NEVER
+      *           LANDS ON A WEEKEND OR A BANK HOLIDAY.
+      * Modified: 2026-08-08 - ALSO COMPUTES THE PRIOR BUSINESS DAY
+      *           (TODAY MINUS ONE, ROLLED BACKWARD OVER WEEKENDS AND
+      *           HOLIDAYS VIA BUSCHK) TO FEED 30/60/90-DAY AGING
+      *           BUCKETS ON THE RECEIVABLES REPORTS.
+      * Modified: 2026-08-08 - ALSO EMITS THE RUN DATE THROUGH DATEFMT
+      *           IN EACH OF THE THREE FORMATS THE DOWNSTREAM FEEDS
+      *           EXPECT, SO THOSE FILES DON'T NEED HAND EDITING AFTER
+      *           THE FACT.
+      * Modified: 2026-08-08 - VALIDATES DL-CENTURY VIA CENTCHK RIGHT
+      *           AFTER BUILDING WS-DATA, SO AN OBVIOUSLY BOGUS YEAR
+      *           STOPS THE RUN HERE INSTEAD OF AGING INTO A BOGUS
+      *           MULTI-CENTURY-OLD BUCKET ON A REPORT DOWNSTREAM.
+      * Modified: 2026-08-08 - RUN DATE NOW COMES FROM THE BUSINESS-DATE
+      *           CONTROL FILE INSTEAD OF THE SYSTEM CLOCK, THE SAME
+      *           GET-BUSINESS-DATE READ PROGRAMACCEPT ALREADY DOES, SO
+      *           A REPROCESSED PRIOR BUSINESS DAY ALSO ROLLS THROUGH
+      *           THE NEXT/PRIOR BUSINESS-DAY DATES AND THE DOWNSTREAM
+      *           DATEFMT STAMPS, NOT JUST PROGRAMACCEPT'S RUN-LOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGMOVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUSINESS-DATE ASSIGN TO "BUSDATE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BD-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  BUSINESS-DATE.
+           COPY BUSDATE.
        WORKING-STORAGE SECTION.
-       77 WS-DATA              PIC X(20) VALUE SPACES.
+           COPY DATELAY.
+       01 WS-SYSDATE.
+           05 WS-SYS-YYYY       PIC 9(04).
+           05 WS-SYS-MM         PIC 9(02).
+           05 WS-SYS-DD         PIC 9(02).
+       01 WS-SYSDATE-NUM REDEFINES WS-SYSDATE PIC 9(08).
+       77 WS-BD-STATUS          PIC X(02) VALUE SPACES.
+       77 WS-NEXT-BUS-DATE      PIC 9(08).
+       77 WS-PRIOR-BUS-DATE     PIC 9(08).
+       77 WS-INTEGER-DATE       PIC 9(08).
+       77 WS-FORMAT-CODE        PIC X(01).
+       77 WS-FORMATTED-DATE     PIC X(11).
+       77 WS-CENTURY-VALID-SW   PIC X(01) VALUE 'N'.
+           88 WS-CENTURY-VALID        VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *    25/09/2022
-           MOVE "25"       TO WS-DATA(01:02).
-           MOVE "/"        TO WS-DATA(03:01).
-           MOVE "09"       TO WS-DATA(04:02).
-           MOVE "/"        TO WS-DATA(06:01).
-           MOVE "2022"     TO WS-DATA(07:04).
+           PERFORM GET-BUSINESS-DATE.
+
+           MOVE WS-SYS-DD        TO DL-DAY.
+           MOVE "/"              TO DL-SEP-1.
+           MOVE WS-SYS-MM        TO DL-MONTH.
+           MOVE "/"              TO DL-SEP-2.
+           MOVE WS-SYS-YYYY      TO DL-YEAR.
+
+           CALL 'CENTCHK' USING DL-CENTURY WS-CENTURY-VALID-SW.
+           IF NOT WS-CENTURY-VALID
+               DISPLAY 'PROGMOVE: SECULO INVALIDO NA DATA - '
+                       'EXECUCAO ENCERRADA: ' DL-CENTURY
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
            DISPLAY WS-DATA.
-            STOP RUN.
+
+           MOVE WS-SYSDATE-NUM  TO WS-NEXT-BUS-DATE.
+           CALL 'BUSCHK' USING WS-NEXT-BUS-DATE 'F'.
+           DISPLAY 'PROXIMO DIA UTIL: ' WS-NEXT-BUS-DATE.
+
+           PERFORM COMPUTE-PRIOR-BUSINESS-DAY.
+           DISPLAY 'DIA UTIL ANTERIOR: ' WS-PRIOR-BUS-DATE.
+
+           PERFORM EMIT-DOWNSTREAM-FORMATS.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       EMIT-DOWNSTREAM-FORMATS.
+           MOVE 'Y' TO WS-FORMAT-CODE.
+           CALL 'DATEFMT' USING WS-SYSDATE-NUM WS-FORMAT-CODE
+                   WS-FORMATTED-DATE.
+           DISPLAY 'FORMATO YYYYMMDD: ' WS-FORMATTED-DATE.
+
+           MOVE 'M' TO WS-FORMAT-CODE.
+           CALL 'DATEFMT' USING WS-SYSDATE-NUM WS-FORMAT-CODE
+                   WS-FORMATTED-DATE.
+           DISPLAY 'FORMATO MM/DD/YYYY: ' WS-FORMATTED-DATE.
+
+           MOVE 'D' TO WS-FORMAT-CODE.
+           CALL 'DATEFMT' USING WS-SYSDATE-NUM WS-FORMAT-CODE
+                   WS-FORMATTED-DATE.
+           DISPLAY 'FORMATO DD-MON-YYYY: ' WS-FORMATTED-DATE.
+
+       COMPUTE-PRIOR-BUSINESS-DAY.
+      *    STARTS FROM YESTERDAY - NOT TODAY - SO A RUN ON A MONDAY
+      *    ROLLS BACKWARD PAST THE WEEKEND TO FRIDAY INSTEAD OF
+      *    LANDING ON TODAY ITSELF.
+           COMPUTE WS-INTEGER-DATE =
+                   FUNCTION INTEGER-OF-DATE (WS-SYSDATE-NUM) - 1.
+           MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+               TO WS-PRIOR-BUS-DATE.
+           CALL 'BUSCHK' USING WS-PRIOR-BUS-DATE 'B'.
+
+       GET-BUSINESS-DATE.
+      *    BUSDATE.DAT OVERRIDES THE SYSTEM CLOCK WHEN PRESENT, SO A
+      *    PRIOR DAY'S BATCH CAN BE RERUN WITHOUT FIGHTING THE REAL
+      *    WALL-CLOCK DATE. IF THE CONTROL FILE HASN'T BEEN SET UP YET
+      *    WE FALL BACK TO TODAY'S DATE FROM THE CLOCK.
+           OPEN INPUT BUSINESS-DATE.
+           IF WS-BD-STATUS = '00'
+               READ BUSINESS-DATE
+                   AT END
+                       ACCEPT WS-SYSDATE FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE BD-BUSINESS-DATE TO WS-SYSDATE-NUM
+               END-READ
+               CLOSE BUSINESS-DATE
+           ELSE
+               ACCEPT WS-SYSDATE FROM DATE YYYYMMDD
+           END-IF.
        END PROGRAM PROGMOVE.
