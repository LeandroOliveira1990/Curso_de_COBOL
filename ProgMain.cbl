@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: DRIVER PROGRAM FOR THE NIGHTLY BATCH. CALLS EACH OF
+      *          THE FIVE UTILITY PROGRAMS IN SEQUENCE AS A SUBPROGRAM
+      *          AND CHECKS RETURN-CODE AFTER EACH ONE, STOPPING THE
+      *          CHAIN THE MOMENT A STEP COMES BACK NONZERO INSTEAD OF
+      *          LETTING AN OPERATOR RUN FIVE COMMANDS BY HAND AND
+      *          EYEBALL THE OUTPUT FOR ERRORS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMAIN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-STEP-NAME          PIC X(18) VALUE SPACES.
+       77 WS-CHAIN-SW           PIC X(01) VALUE 'Y'.
+           88 WS-CHAIN-OK             VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 'PROGRAMACCEPT'  TO WS-STEP-NAME.
+           CALL 'PROGRAMACCEPT'.
+           IF RETURN-CODE NOT = 0
+               MOVE 'N' TO WS-CHAIN-SW
+           END-IF.
+
+           IF WS-CHAIN-OK
+               MOVE 'PROGMOVE'       TO WS-STEP-NAME
+               CALL 'PROGMOVE'
+               IF RETURN-CODE NOT = 0
+                   MOVE 'N' TO WS-CHAIN-SW
+               END-IF
+           END-IF.
+
+           IF WS-CHAIN-OK
+               MOVE 'PROGINSPECT'    TO WS-STEP-NAME
+               CALL 'PROGINSPECT'
+               IF RETURN-CODE NOT = 0
+                   MOVE 'N' TO WS-CHAIN-SW
+               END-IF
+           END-IF.
+
+           IF WS-CHAIN-OK
+               MOVE 'PROGSET'        TO WS-STEP-NAME
+               CALL 'PROGSET'
+               IF RETURN-CODE NOT = 0
+                   MOVE 'N' TO WS-CHAIN-SW
+               END-IF
+           END-IF.
+
+           IF WS-CHAIN-OK
+               MOVE 'YOUR-PROGRAM-NAME' TO WS-STEP-NAME
+               CALL 'YOUR-PROGRAM-NAME'
+               IF RETURN-CODE NOT = 0
+                   MOVE 'N' TO WS-CHAIN-SW
+               END-IF
+           END-IF.
+
+           IF WS-CHAIN-OK
+               DISPLAY 'PROGMAIN: TODOS OS PASSOS CONCLUIDOS COM '
+                       'SUCESSO'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'PROGMAIN: PASSO ' WS-STEP-NAME
+                       ' FALHOU COM RETURN-CODE ' RETURN-CODE
+                       ' - CADEIA INTERROMPIDA'
+           END-IF.
+           GOBACK.
+       END PROGRAM PROGMAIN.
