@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: ROLLS A DATE, IN PLACE, TO THE NEAREST BUSINESS DAY IN
+      *          THE DIRECTION THE CALLER ASKS FOR. A DATE FALLS OFF THE
+      *          BUSINESS CALENDAR WHEN ITS DAY-OF-WEEK (DERIVED
+      *          ARITHMETICALLY FROM INTEGER-OF-DATE, NOT THE SYSTEM
+      *          CLOCK, SO IT WORKS ON ANY DATE PASSED IN) LANDS ON A
+      *          SATURDAY OR SUNDAY, OR WHEN IT MATCHES AN ENTRY IN THE
+      *          CALENDAR COPYBOOK'S HOLIDAY TABLE.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - TAKES A DIRECTION FLAG SO THE SAME
+      *           HOLIDAY/WEEKEND LOGIC CAN ROLL A DATE BACKWARD TOO,
+      *           FOR A "PRIOR BUSINESS DAY" COMPUTATION, INSTEAD OF
+      *           DUPLICATING THE CALENDAR TABLE AND SEARCH IN A SECOND
+      *           SUBPROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCHK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CALENDAR.
+       77 WS-INTEGER-DATE          PIC 9(08).
+       77 WS-DAY-OF-WEEK           PIC 9(01).
+       77 WS-HOLIDAY-SW            PIC X(01) VALUE 'N'.
+           88 WS-IS-HOLIDAY              VALUE 'Y'.
+           88 WS-NOT-HOLIDAY             VALUE 'N'.
+       77 WS-DONE-SW                PIC X(01) VALUE 'N'.
+           88 WS-DONE                    VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LS-DATE                   PIC 9(08).
+       01 LS-DIRECTION              PIC X(01).
+           88 LS-FORWARD                  VALUE 'F'.
+           88 LS-BACKWARD                 VALUE 'B'.
+       PROCEDURE DIVISION USING LS-DATE LS-DIRECTION.
+       MAIN-PROCEDURE.
+      *    WORKING-STORAGE ISN'T REINITIALIZED BETWEEN CALLS TO A
+      *    STATICALLY-LINKED SUBPROGRAM, SO WS-DONE-SW HAS TO BE RESET
+      *    HERE - OTHERWISE A SECOND CALL IN THE SAME RUN CAN INHERIT
+      *    "DONE" FROM THE END OF THE PRIOR CALL AND SKIP ITS OWN LOOP.
+           MOVE 'N' TO WS-DONE-SW.
+           PERFORM ROLL-STEP UNTIL WS-DONE.
+           GOBACK.
+
+       ROLL-STEP.
+           COMPUTE WS-INTEGER-DATE = FUNCTION INTEGER-OF-DATE (LS-DATE).
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD (WS-INTEGER-DATE, 7).
+
+           SET WS-NOT-HOLIDAY TO TRUE.
+           SET CAL-IDX TO 1.
+           SEARCH CAL-HOLIDAY-DATE
+               AT END
+                   CONTINUE
+               WHEN CAL-HOLIDAY-DATE (CAL-IDX) = LS-DATE
+                   SET WS-IS-HOLIDAY TO TRUE
+           END-SEARCH.
+
+           IF WS-DAY-OF-WEEK = 0 OR WS-DAY-OF-WEEK = 6 OR WS-IS-HOLIDAY
+               IF LS-BACKWARD
+                   COMPUTE WS-INTEGER-DATE = WS-INTEGER-DATE - 1
+               ELSE
+                   COMPUTE WS-INTEGER-DATE = WS-INTEGER-DATE + 1
+               END-IF
+               MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+                   TO LS-DATE
+           ELSE
+               SET WS-DONE TO TRUE
+           END-IF.
+       END PROGRAM BUSCHK.
