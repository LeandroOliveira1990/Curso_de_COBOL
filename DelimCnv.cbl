@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: GENERAL-PURPOSE DELIMITER CONVERSION FOR A DATE FIELD.
+      *          TAKES AN INPUT DELIMITER AND AN OUTPUT DELIMITER AND
+      *          SWAPS ONE FOR THE OTHER SO ANY JOB THAT NEEDS TO
+      *          NORMALIZE A DATE FIELD BEFORE MATCHING RECORDS CAN
+      *          CALL IT INSTEAD OF CODING ITS OWN INSPECT. PULLED OUT
+      *          OF PROGINSPECT'S HARDCODED "/" TO "-" SWAP.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELIMCNV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LS-DATE-FIELD           PIC X(20).
+       01 LS-DELIM-IN             PIC X(01).
+       01 LS-DELIM-OUT            PIC X(01).
+       PROCEDURE DIVISION USING LS-DATE-FIELD LS-DELIM-IN LS-DELIM-OUT.
+       MAIN-PROCEDURE.
+           INSPECT LS-DATE-FIELD REPLACING ALL LS-DELIM-IN
+                   BY LS-DELIM-OUT.
+           GOBACK.
+       END PROGRAM DELIMCNV.
