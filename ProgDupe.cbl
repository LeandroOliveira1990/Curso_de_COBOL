@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: SORTS DAILY-TRANSACTIONS BY ACCOUNT AND DATE, THE SAME
+      *          KEY PROGMOVE'S DATE STAMP ALREADY BUILDS A RUN AROUND,
+      *          AND FLAGS ANY RECORD THAT SHARES ITS ACCOUNT/DATE KEY
+      *          WITH THE RECORD AHEAD OF IT AS A PROBABLE DUPLICATE -
+      *          A RESEND OF AN EARLIER FEED HITS THIS EXACT PATTERN.
+      *          THE FIRST RECORD OF A MATCHING PAIR IS TRUSTED AND
+      *          PASSED THROUGH TO THE CLEAN OUTPUT FILE; EVERY RECORD
+      *          AFTER IT SHARING THAT SAME KEY IS ROUTED TO THE
+      *          SUSPENSE FILE INSTEAD OF BEING LET THROUGH TO POST.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - CT-RECORD MOVED OUT TO ITS OWN CLNDTRN
+      *           COPYBOOK, MATCHING EVERY OTHER RECORD LAYOUT IN THIS
+      *           SUITE INSTEAD OF BEING DECLARED INLINE UNDER THE FD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGDUPE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DT-STATUS.
+           SELECT CLEAN-TRANSACTIONS ASSIGN TO "CLNDTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SRTWORK.TMP".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+           COPY DAILYTRN.
+       FD  CLEAN-TRANSACTIONS.
+           COPY CLNDTRN.
+       FD  SUSPENSE-FILE.
+           COPY SUSPTRN.
+       SD  SORT-WORK.
+       01  SW-RECORD.
+           05  SW-REC-TYPE             PIC X(01).
+           05  SW-TRANS-ID             PIC X(10).
+           05  SW-ACCOUNT              PIC X(10).
+           05  SW-AMOUNT               PIC S9(7)V99.
+           05  SW-TRANS-DATE           PIC 9(08).
+       WORKING-STORAGE SECTION.
+       77  WS-DT-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-TRAILER-COUNT            PIC 9(10) VALUE 0.
+       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       77  WS-RTN-SW                   PIC X(01) VALUE 'N'.
+           88  WS-RTN-EOF                    VALUE 'Y'.
+       77  WS-CLEAN-COUNT               PIC 9(10) VALUE 0.
+       77  WS-DUP-COUNT                 PIC 9(10) VALUE 0.
+       01  WS-PREV-KEY.
+           05  WS-PREV-ACCOUNT          PIC X(10) VALUE SPACES.
+           05  WS-PREV-TRANS-DATE       PIC 9(08) VALUE 0.
+       01  WS-CURR-KEY.
+           05  WS-CURR-ACCOUNT          PIC X(10).
+           05  WS-CURR-TRANS-DATE       PIC 9(08).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT SW-TRANS-DATE
+               INPUT PROCEDURE IS RELEASE-DETAIL-RECORDS
+               OUTPUT PROCEDURE IS WRITE-OUTPUT-FILES.
+
+           IF WS-DT-STATUS NOT = '00'
+               DISPLAY 'PROGDUPE: DAILYTRN.DAT NAO DISPONIVEL - STATUS '
+                       WS-DT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'PROGDUPE: REGISTROS LIMPOS: ' WS-CLEAN-COUNT
+               DISPLAY 'PROGDUPE: POSSIVEIS DUPLICATAS: ' WS-DUP-COUNT
+
+               IF WS-DUP-COUNT NOT = 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+
+       RELEASE-DETAIL-RECORDS.
+           OPEN INPUT DAILY-TRANSACTIONS.
+           IF WS-DT-STATUS = '00'
+               PERFORM RELEASE-NEXT-RECORD UNTIL WS-EOF
+               CLOSE DAILY-TRANSACTIONS
+           END-IF.
+
+       RELEASE-NEXT-RECORD.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF DT-DETAIL-REC
+                       MOVE DT-REC-TYPE      TO SW-REC-TYPE
+                       MOVE DT-TRANS-ID      TO SW-TRANS-ID
+                       MOVE DT-ACCOUNT       TO SW-ACCOUNT
+                       MOVE DT-AMOUNT        TO SW-AMOUNT
+                       MOVE DT-TRANS-DATE    TO SW-TRANS-DATE
+                       RELEASE SW-RECORD
+                   ELSE
+                       MOVE DT-TRAILER-COUNT TO WS-TRAILER-COUNT
+                   END-IF
+           END-READ.
+
+       WRITE-OUTPUT-FILES.
+           OPEN OUTPUT CLEAN-TRANSACTIONS.
+           OPEN OUTPUT SUSPENSE-FILE.
+           PERFORM RETURN-NEXT-RECORD UNTIL WS-RTN-EOF.
+           PERFORM WRITE-CLEAN-TRAILER.
+           PERFORM WRITE-SUSPENSE-TRAILER.
+           CLOSE CLEAN-TRANSACTIONS.
+           CLOSE SUSPENSE-FILE.
+
+       RETURN-NEXT-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-RTN-EOF TO TRUE
+               NOT AT END
+                   MOVE SW-ACCOUNT        TO WS-CURR-ACCOUNT
+                   MOVE SW-TRANS-DATE     TO WS-CURR-TRANS-DATE
+                   IF WS-CURR-KEY = WS-PREV-KEY
+                       PERFORM WRITE-SUSPENSE-DETAIL
+                   ELSE
+                       PERFORM WRITE-CLEAN-DETAIL
+                   END-IF
+                   MOVE WS-CURR-ACCOUNT    TO WS-PREV-ACCOUNT
+                   MOVE WS-CURR-TRANS-DATE TO WS-PREV-TRANS-DATE
+           END-RETURN.
+
+       WRITE-CLEAN-DETAIL.
+           MOVE SPACES           TO CT-RECORD.
+           MOVE SW-REC-TYPE      TO CT-REC-TYPE.
+           MOVE SW-TRANS-ID      TO CT-TRANS-ID.
+           MOVE SW-ACCOUNT       TO CT-ACCOUNT.
+           MOVE SW-AMOUNT        TO CT-AMOUNT.
+           MOVE SW-TRANS-DATE    TO CT-TRANS-DATE.
+           WRITE CT-RECORD.
+           SET WS-CLEAN-COUNT UP BY 1.
+
+       WRITE-SUSPENSE-DETAIL.
+           MOVE SPACES                TO SP-RECORD.
+           SET SP-DETAIL-REC          TO TRUE.
+           MOVE SW-TRANS-ID           TO SP-TRANS-ID.
+           MOVE SW-ACCOUNT            TO SP-ACCOUNT.
+           MOVE SW-AMOUNT             TO SP-AMOUNT.
+           MOVE SW-TRANS-DATE         TO SP-TRANS-DATE.
+           MOVE 'POSSIVEL DUPLICATA - MESMA CONTA/DATA'
+                                      TO SP-REASON.
+           WRITE SP-RECORD.
+           SET WS-DUP-COUNT UP BY 1.
+
+       WRITE-CLEAN-TRAILER.
+           MOVE SPACES             TO CT-RECORD.
+           MOVE 'T'                TO CT-TRAILER-TYPE.
+           MOVE WS-CLEAN-COUNT     TO CT-TRAILER-COUNT.
+           WRITE CT-RECORD.
+
+       WRITE-SUSPENSE-TRAILER.
+           MOVE SPACES             TO SP-RECORD.
+           SET SP-TRAILER-REC      TO TRUE.
+           MOVE WS-DUP-COUNT       TO SP-TRAILER-COUNT.
+           WRITE SP-RECORD.
+       END PROGRAM PROGDUPE.
