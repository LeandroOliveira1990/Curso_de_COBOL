@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: SHARED SUBPROGRAM FOR POSTING PROGRAMS. APPENDS ONE
+      *          RECORD TO THE AUDIT-LOG FILE HOLDING THE FIELD NAME,
+      *          THE BEFORE AND AFTER VALUES, AND THE RUN TIMESTAMP,
+      *          EVERY TIME A POSTING PROGRAM SETS A BALANCE OR COUNTER
+      *          FIELD TO A NEW VALUE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITWRT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+       WORKING-STORAGE SECTION.
+       77 WS-AL-STATUS          PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LS-FIELD-NAME         PIC X(15).
+       01 LS-BEFORE-VALUE       PIC S9(9)V99.
+       01 LS-AFTER-VALUE        PIC S9(9)V99.
+       PROCEDURE DIVISION USING LS-FIELD-NAME LS-BEFORE-VALUE
+               LS-AFTER-VALUE.
+       MAIN-PROCEDURE.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AL-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           MOVE SPACES              TO AL-RECORD.
+           ACCEPT AL-LOG-DATE       FROM DATE YYYYMMDD.
+           ACCEPT AL-LOG-TIME       FROM TIME.
+           MOVE LS-FIELD-NAME       TO AL-FIELD-NAME.
+           MOVE LS-BEFORE-VALUE     TO AL-BEFORE-VALUE.
+           MOVE LS-AFTER-VALUE      TO AL-AFTER-VALUE.
+           WRITE AL-RECORD.
+
+           CLOSE AUDIT-LOG.
+           GOBACK.
+       END PROGRAM AUDITWRT.
