@@ -3,29 +3,170 @@
       * Date: 25/09/2022
       * Purpose: DEMOSTRANDO COMANDOS SET
       * Tectonics: cobc
+      * Modified: 2026-08-08 - ADDED A CONTROL-TOTAL CHECK THAT COUNTS
+      *           DAILY-TRANSACTIONS DETAIL RECORDS THE SAME WAY THE
+      *           SET DEMO ABOVE MOVES WS-NUM-1/WS-NUM-2 AROUND, AND
+      *           COMPARES THE COUNT AGAINST THE FILE'S TRAILER RECORD.
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN SO PROGMAIN
+      *           CAN CALL THIS AS A STEP; RETURN-CODE IS SET NONZERO
+      *           ON A CONTROL-TOTAL MISMATCH SO THE CHAIN STOPS.
+      * Modified: 2026-08-08 - EACH SET BELOW NOW ALSO CALLS AUDITWRT
+      *           SO THE BEFORE/AFTER VALUE AND A TIMESTAMP LAND IN THE
+      *           AUDIT-LOG FILE INSTEAD OF ONLY THE CONSOLE.
+      * Modified: 2026-08-08 - CONTROL-TOTAL-CHECK NOW CHECKPOINTS EVERY
+      *           WS-CHECKPOINT-INTERVAL DETAIL RECORDS, SO A RESTART
+      *           AFTER AN ABEND PARTWAY THROUGH A LARGE FILE PICKS UP
+      *           PAST THE LAST KEY CHECKPOINTED INSTEAD OF RECOUNTING
+      *           FROM SCRATCH AND DOUBLING THE TOTAL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGSET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CK-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+           COPY DAILYTRN.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
        WORKING-STORAGE SECTION.
        77 WS-NUM-1            PIC 99 VALUE 0.
        77 WS-NUM-2            PIC 99 VALUE 0.
+       77 WS-REC-COUNT         PIC 9(10) VALUE 0.
+       77 WS-TRAILER-COUNT     PIC 9(10) VALUE 0.
+       77 WS-EOF-SW            PIC X(01) VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+       77 WS-AL-FIELD-NAME     PIC X(15) VALUE SPACES.
+       77 WS-AL-BEFORE-VALUE   PIC S9(9)V99 VALUE 0.
+       77 WS-AL-AFTER-VALUE    PIC S9(9)V99 VALUE 0.
+       77 WS-DT-STATUS         PIC X(02) VALUE SPACES.
+       77 WS-CK-STATUS         PIC X(02).
+       77 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 10.
+       77 WS-CHECKPOINT-TALLY  PIC 9(04) VALUE 0.
+       77 WS-RESUME-KEY        PIC X(10) VALUE SPACES.
+       77 WS-SKIP-SW           PIC X(01) VALUE 'N'.
+           88 WS-SKIPPING            VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             DISPLAY 'ANTES DE SETAR WS-NUM-1 CONTEM: ' WS-NUM-1.
 
+            MOVE WS-NUM-1     TO WS-AL-BEFORE-VALUE.
             SET WS-NUM-1      TO 5.
+            MOVE WS-NUM-1     TO WS-AL-AFTER-VALUE.
+            MOVE 'WS-NUM-1'   TO WS-AL-FIELD-NAME.
+            CALL 'AUDITWRT' USING WS-AL-FIELD-NAME
+                WS-AL-BEFORE-VALUE WS-AL-AFTER-VALUE.
 
             DISPLAY 'DEPOIS DE SETAR WS-NUM-1 CONTEM: ' WS-NUM-1.
 
             DISPLAY 'ANTES DE SETAR WS-NUM-2 CONTEM: ' WS-NUM-2.
+            MOVE WS-NUM-2     TO WS-AL-BEFORE-VALUE.
             SET WS-NUM-2      TO WS-NUM-1.
+            MOVE WS-NUM-2     TO WS-AL-AFTER-VALUE.
+            MOVE 'WS-NUM-2'   TO WS-AL-FIELD-NAME.
+            CALL 'AUDITWRT' USING WS-AL-FIELD-NAME
+                WS-AL-BEFORE-VALUE WS-AL-AFTER-VALUE.
             DISPLAY 'DEPOIS DE SETAR WS-NUM-2 CONTEM: ' WS-NUM-2.
 
+            MOVE WS-NUM-1     TO WS-AL-BEFORE-VALUE.
             SET WS-NUM-1      TO 7.
+            MOVE WS-NUM-1     TO WS-AL-AFTER-VALUE.
+            MOVE 'WS-NUM-1'   TO WS-AL-FIELD-NAME.
+            CALL 'AUDITWRT' USING WS-AL-FIELD-NAME
+                WS-AL-BEFORE-VALUE WS-AL-AFTER-VALUE.
             DISPLAY 'VALOR FINAL WS-NUM-1: ' WS-NUM-1.
             DISPLAY 'VALOR FINAL WS-NUM-2: ' WS-NUM-2.
-            STOP RUN.
+
+            PERFORM CONTROL-TOTAL-CHECK.
+
+            GOBACK.
+
+       CONTROL-TOTAL-CHECK.
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN INPUT DAILY-TRANSACTIONS.
+           IF WS-DT-STATUS NOT = '00'
+               DISPLAY 'PROGSET: DAILYTRN.DAT NAO DISPONIVEL - STATUS '
+                       WS-DT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM READ-TRANSACTION-RECORD UNTIL WS-EOF
+               CLOSE DAILY-TRANSACTIONS
+
+               IF WS-REC-COUNT NOT = WS-TRAILER-COUNT
+                   DISPLAY 'CONTROL TOTAL MISMATCH - ESPERADO '
+                           WS-TRAILER-COUNT ' RECEBIDO ' WS-REC-COUNT
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   PERFORM CLEAR-CHECKPOINT
+                   DISPLAY 'CONTROL TOTAL OK - ' WS-REC-COUNT
+                           ' REGISTROS'
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CK-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-REC-COUNT TO WS-REC-COUNT
+                       MOVE CK-LAST-KEY  TO WS-RESUME-KEY
+                       SET WS-SKIPPING   TO TRUE
+                       DISPLAY 'PROGSET: RETOMANDO DO CHECKPOINT - '
+                               WS-REC-COUNT ' REGISTROS, CHAVE '
+                               WS-RESUME-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-TRANSACTION-RECORD.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF DT-DETAIL-REC
+                       PERFORM PROCESS-DETAIL-FOR-CHECKPOINT
+                   ELSE
+                       MOVE DT-TRAILER-COUNT TO WS-TRAILER-COUNT
+                   END-IF
+           END-READ.
+
+       PROCESS-DETAIL-FOR-CHECKPOINT.
+           IF WS-SKIPPING
+               IF DT-TRANS-ID = WS-RESUME-KEY
+                   MOVE 'N' TO WS-SKIP-SW
+               END-IF
+           ELSE
+               SET WS-REC-COUNT UP BY 1
+               MOVE DT-TRANS-ID TO WS-RESUME-KEY
+               SET WS-CHECKPOINT-TALLY UP BY 1
+               IF WS-CHECKPOINT-TALLY = WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO WS-CHECKPOINT-TALLY
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES           TO CK-RECORD.
+           MOVE WS-REC-COUNT     TO CK-REC-COUNT.
+           MOVE WS-RESUME-KEY    TO CK-LAST-KEY.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        END PROGRAM PROGSET.
