@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: MESSAGE-CATALOG LOOKUP. GIVEN A MESSAGE CODE AND AN
+      *          OPTIONAL SUBSTITUTION VALUE, RETURNS THE CATALOGED
+      *          TEXT WITH THE SUBSTITUTION SPLICED IN AT THE POSITION
+      *          THE TABLE SAYS TO SPLICE IT. CALLED BY ANY PROGRAM
+      *          THAT USED TO DISPLAY A HARDCODED STRING.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGLOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MSGCAT.
+       LINKAGE SECTION.
+       01 LS-MSG-CODE             PIC X(05).
+       01 LS-SUBST-VALUE          PIC X(20).
+       01 LS-MSG-OUT              PIC X(60).
+       PROCEDURE DIVISION USING LS-MSG-CODE LS-SUBST-VALUE LS-MSG-OUT.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO LS-MSG-OUT.
+           SET MC-IDX TO 1.
+           SEARCH MC-ENTRY
+               AT END
+                   MOVE "MENSAGEM NAO CADASTRADA" TO LS-MSG-OUT
+               WHEN MC-CODE (MC-IDX) = LS-MSG-CODE
+                   IF MC-SUBST-POS (MC-IDX) > 0
+      *                A STRAIGHT MOVE INTO THE FIXED-WIDTH SLOT
+      *                LEAVES A GAP OF TRAILING BLANKS WHEN THE
+      *                SUBSTITUTED VALUE IS SHORTER THAN THE SLOT,
+      *                SINCE THE TEXT FOLLOWING IT IS ANCHORED AT A
+      *                FIXED POSITION - STRING THE TRIMMED VALUE IN
+      *                INSTEAD SO THE FOLLOWING TEXT CLOSES UP BEHIND.
+                       STRING MC-TEXT (MC-IDX)
+                                  (1 : MC-SUBST-POS (MC-IDX) - 1)
+                                  DELIMITED BY SIZE
+                              FUNCTION TRIM (LS-SUBST-VALUE)
+                                  DELIMITED BY SIZE
+                              MC-TEXT (MC-IDX)
+                                  (MC-SUBST-POS (MC-IDX) +
+                                   MC-SUBST-LEN (MC-IDX) : )
+                                  DELIMITED BY SIZE
+                           INTO LS-MSG-OUT
+                       END-STRING
+                   ELSE
+                       MOVE MC-TEXT (MC-IDX) TO LS-MSG-OUT
+                   END-IF
+           END-SEARCH.
+
+           GOBACK.
+       END PROGRAM MSGLOOK.
