@@ -3,6 +3,10 @@
       * Date: 24/09/2022
       * Purpose: DEMONSTRANDO COMANDOS DE DISPLAY
       * Tectonics: cobc
+      * Modified: 2026-08-08 - GREETING NOW COMES FROM THE MSGLOOK
+      *           MESSAGE-CATALOG LOOKUP INSTEAD OF A HARDCODED STRING.
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN SO PROGMAIN
+      *           CAN CALL THIS AS A STEP AND CHECK RETURN-CODE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,8 +14,15 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA             PIC X(10) VALUE ' MENSAGEM'.
+       77 WS-MSG-CODE           PIC X(05) VALUE "MSG01".
+       77 WS-SUBST-VALUE        PIC X(20) VALUE "LEANDRO".
+       77 WS-MSG-OUT            PIC X(60) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Ola, Leandro! " 45 WS-MOSTRA
-            STOP RUN.
+            CALL "MSGLOOK" USING WS-MSG-CODE WS-SUBST-VALUE WS-MSG-OUT
+
+            DISPLAY WS-MSG-OUT 45 WS-MOSTRA
+
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
        END PROGRAM YOUR-PROGRAM-NAME.
