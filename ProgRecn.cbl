@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: RECONCILES OUR INTERNAL BATCH CONTROL TOTALS (THE SAME
+      *          SORT OF COUNT/TOTAL PROGSET DEMONSTRATES, HELD HERE
+      *          ONE RECORD PER BATCH) AGAINST AN EXTERNALLY SUPPLIED
+      *          RECEIPT FILE, MATCHING BY BATCH ID. BOTH FILES MUST
+      *          ARRIVE IN ASCENDING BATCH-ID SEQUENCE - A STANDARD
+      *          TWO-FILE MATCH/MERGE, THE SAME TECHNIQUE A MASTER-FILE
+      *          UPDATE WOULD USE. ANY BATCH WHOSE COUNT OR AMOUNT
+      *          DOESN'T TIE OUT, OR THAT'S MISSING FROM EITHER SIDE,
+      *          IS WRITTEN TO THE DISCREPANCY FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRECN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-TOTALS ASSIGN TO "BATCHTOT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BT-STATUS.
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RC-STATUS.
+           SELECT DISCREPANCY-FILE ASSIGN TO "DISCREP.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-TOTALS.
+           COPY BATCHTOT.
+       FD  RECEIPT-FILE.
+           COPY RECEIPT.
+       FD  DISCREPANCY-FILE.
+           COPY DISCREP.
+       WORKING-STORAGE SECTION.
+       77  WS-BT-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-RC-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-BT-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-BT-EOF                     VALUE 'Y'.
+       77  WS-RC-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-RC-EOF                     VALUE 'Y'.
+       77  WS-BT-KEY                   PIC X(08) VALUE SPACES.
+       77  WS-RC-KEY                   PIC X(08) VALUE SPACES.
+       77  WS-BATCHES-CHECKED          PIC 9(05) VALUE 0.
+       77  WS-DISCREPANCY-COUNT        PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT BATCH-TOTALS.
+           OPEN INPUT RECEIPT-FILE.
+
+           IF WS-BT-STATUS NOT = '00'
+               DISPLAY 'PROGRECN: BATCHTOT.DAT NAO DISPONIVEL - STATUS '
+                       WS-BT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-RC-STATUS NOT = '00'
+                   DISPLAY 'PROGRECN: RECEIPT.DAT NAO DISPONIVEL - '
+                           'STATUS ' WS-RC-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE BATCH-TOTALS
+               ELSE
+                   OPEN OUTPUT DISCREPANCY-FILE
+
+                   PERFORM READ-BATCH-TOTAL
+                   PERFORM READ-RECEIPT
+                   PERFORM MATCH-BATCHES UNTIL WS-BT-EOF AND WS-RC-EOF
+                   PERFORM WRITE-SUMMARY
+
+                   CLOSE BATCH-TOTALS
+                   CLOSE RECEIPT-FILE
+                   CLOSE DISCREPANCY-FILE
+
+                   DISPLAY 'PROGRECN: LOTES CONFERIDOS: '
+                           WS-BATCHES-CHECKED
+                   DISPLAY 'PROGRECN: DIVERGENCIAS: '
+                           WS-DISCREPANCY-COUNT
+
+                   IF WS-DISCREPANCY-COUNT NOT = 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+
+       READ-BATCH-TOTAL.
+           READ BATCH-TOTALS
+               AT END
+                   SET WS-BT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-BT-KEY
+               NOT AT END
+                   MOVE BT-BATCH-ID TO WS-BT-KEY
+           END-READ.
+
+       READ-RECEIPT.
+           READ RECEIPT-FILE
+               AT END
+                   SET WS-RC-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-RC-KEY
+               NOT AT END
+                   MOVE RC-BATCH-ID TO WS-RC-KEY
+           END-READ.
+
+       MATCH-BATCHES.
+           IF WS-BT-KEY = WS-RC-KEY
+               PERFORM COMPARE-MATCHED-BATCH
+               PERFORM READ-BATCH-TOTAL
+               PERFORM READ-RECEIPT
+           ELSE
+               IF WS-BT-KEY < WS-RC-KEY
+                   PERFORM FLAG-MISSING-RECEIPT
+                   PERFORM READ-BATCH-TOTAL
+               ELSE
+                   PERFORM FLAG-MISSING-INTERNAL
+                   PERFORM READ-RECEIPT
+               END-IF
+           END-IF.
+
+       COMPARE-MATCHED-BATCH.
+           SET WS-BATCHES-CHECKED UP BY 1.
+           IF BT-REC-COUNT NOT = RC-REC-COUNT
+                   OR BT-TOTAL-AMOUNT NOT = RC-TOTAL-AMOUNT
+               MOVE SPACES               TO DS-RECORD
+               SET DS-DETAIL-REC         TO TRUE
+               MOVE BT-BATCH-ID          TO DS-BATCH-ID
+               MOVE 'CONTAGEM OU VALOR NAO CONFERE' TO DS-REASON
+               MOVE BT-REC-COUNT         TO DS-INTERNAL-COUNT
+               MOVE RC-REC-COUNT         TO DS-EXTERNAL-COUNT
+               WRITE DS-RECORD
+               SET WS-DISCREPANCY-COUNT UP BY 1
+           END-IF.
+
+       FLAG-MISSING-RECEIPT.
+           SET WS-BATCHES-CHECKED UP BY 1.
+           MOVE SPACES               TO DS-RECORD.
+           SET DS-DETAIL-REC         TO TRUE.
+           MOVE BT-BATCH-ID          TO DS-BATCH-ID.
+           MOVE 'SEM RECIBO EXTERNO CORRESPONDENTE' TO DS-REASON.
+           MOVE BT-REC-COUNT         TO DS-INTERNAL-COUNT.
+           MOVE 0                    TO DS-EXTERNAL-COUNT.
+           WRITE DS-RECORD.
+           SET WS-DISCREPANCY-COUNT UP BY 1.
+
+       FLAG-MISSING-INTERNAL.
+           SET WS-BATCHES-CHECKED UP BY 1.
+           MOVE SPACES               TO DS-RECORD.
+           SET DS-DETAIL-REC         TO TRUE.
+           MOVE RC-BATCH-ID          TO DS-BATCH-ID.
+           MOVE 'SEM LOTE INTERNO CORRESPONDENTE' TO DS-REASON.
+           MOVE 0                    TO DS-INTERNAL-COUNT.
+           MOVE RC-REC-COUNT         TO DS-EXTERNAL-COUNT.
+           WRITE DS-RECORD.
+           SET WS-DISCREPANCY-COUNT UP BY 1.
+
+       WRITE-SUMMARY.
+           MOVE SPACES                    TO DS-RECORD.
+           SET DS-SUMMARY-REC             TO TRUE.
+           MOVE WS-BATCHES-CHECKED        TO DS-BATCHES-CHECKED.
+           MOVE WS-DISCREPANCY-COUNT      TO DS-DISCREPANCY-COUNT.
+           WRITE DS-RECORD.
+       END PROGRAM PROGRECN.
