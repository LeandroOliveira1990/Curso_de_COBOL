@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: DEMOSTRANDO COMANDOS SET SOBRE UM SALDO REAL - COMPANHEIRO
+      *          DO PROGSET, SO QUE COM UM CAMPO DE DINHEIRO DE VERDADE
+      *          (PIC 9(7)V99 COMP-3) EM VEZ DE CONTADORES PIC 99, E
+      *          GRAVANDO O SALDO ATUALIZADO NO ARQUIVO ACCOUNT-BALANCE.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - EACH SET BELOW NOW ALSO CALLS AUDITWRT
+      *           SO THE BEFORE/AFTER BALANCE AND A TIMESTAMP LAND IN
+      *           THE AUDIT-LOG FILE INSTEAD OF ONLY THE CONSOLE.
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN, MATCHING THE
+      *           OTHER STANDALONE UTILITIES IN THIS SUITE.
+      * Modified: 2026-08-08 - READS THE PRIOR NIGHT'S AB-RECORD BEFORE
+      *           POSTING INSTEAD OF ALWAYS STARTING FROM ZERO, AND
+      *           FALLS BACK TO A ZERO OPENING BALANCE ON A FIRST-EVER
+      *           RUN (FILE STATUS 35), THE SAME PATTERN AUDITWRT AND
+      *           PROGCUST ALREADY USE FOR A MISSING FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGBAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-BALANCE ASSIGN TO "ACCTBAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-BALANCE.
+           COPY ACCTBAL.
+       WORKING-STORAGE SECTION.
+       77 WS-AB-STATUS          PIC X(02) VALUE SPACES.
+       77 WS-BALANCE           PIC 9(7)V99 COMP-3 VALUE 0.
+       77 WS-DEBIT             PIC 9(7)V99 COMP-3 VALUE 0.
+       77 WS-CREDIT            PIC 9(7)V99 COMP-3 VALUE 0.
+       77 WS-NEW-BALANCE       PIC 9(7)V99 COMP-3 VALUE 0.
+       77 WS-SYSDATE           PIC 9(08) VALUE 0.
+       77 WS-AL-FIELD-NAME     PIC X(15) VALUE SPACES.
+       77 WS-AL-BEFORE-VALUE   PIC S9(9)V99 VALUE 0.
+       77 WS-AL-AFTER-VALUE    PIC S9(9)V99 VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ACCOUNT-BALANCE.
+           IF WS-AB-STATUS = '35'
+               MOVE 0                TO WS-BALANCE
+           ELSE
+               READ ACCOUNT-BALANCE
+                   AT END
+                       MOVE 0        TO WS-BALANCE
+                   NOT AT END
+                       MOVE AB-BALANCE TO WS-BALANCE
+               END-READ
+               CLOSE ACCOUNT-BALANCE
+           END-IF.
+
+           DISPLAY 'SALDO ANTES DO CREDITO: ' WS-BALANCE.
+
+           MOVE 500.00             TO WS-CREDIT.
+           COMPUTE WS-NEW-BALANCE = WS-BALANCE + WS-CREDIT.
+           MOVE WS-BALANCE          TO WS-AL-BEFORE-VALUE.
+           SET WS-BALANCE          TO WS-NEW-BALANCE.
+           MOVE WS-BALANCE          TO WS-AL-AFTER-VALUE.
+           MOVE 'WS-BALANCE'        TO WS-AL-FIELD-NAME.
+           CALL 'AUDITWRT' USING WS-AL-FIELD-NAME
+               WS-AL-BEFORE-VALUE WS-AL-AFTER-VALUE.
+
+           DISPLAY 'SALDO DEPOIS DO CREDITO: ' WS-BALANCE.
+
+           MOVE 125.50              TO WS-DEBIT.
+           COMPUTE WS-NEW-BALANCE = WS-BALANCE - WS-DEBIT.
+           MOVE WS-BALANCE          TO WS-AL-BEFORE-VALUE.
+           SET WS-BALANCE          TO WS-NEW-BALANCE.
+           MOVE WS-BALANCE          TO WS-AL-AFTER-VALUE.
+           MOVE 'WS-BALANCE'        TO WS-AL-FIELD-NAME.
+           CALL 'AUDITWRT' USING WS-AL-FIELD-NAME
+               WS-AL-BEFORE-VALUE WS-AL-AFTER-VALUE.
+
+           DISPLAY 'SALDO DEPOIS DO DEBITO: ' WS-BALANCE.
+
+           OPEN OUTPUT ACCOUNT-BALANCE.
+           MOVE SPACES              TO AB-RECORD.
+           MOVE 1                   TO AB-ACCOUNT-NUMBER.
+           SET AB-BALANCE           TO WS-BALANCE.
+           MOVE WS-SYSDATE          TO AB-LAST-UPDATE-DATE.
+           WRITE AB-RECORD.
+           CLOSE ACCOUNT-BALANCE.
+
+           GOBACK.
+       END PROGRAM PROGBAL.
