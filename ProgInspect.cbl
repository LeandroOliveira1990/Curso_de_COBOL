@@ -3,34 +3,54 @@
       * Date: 25/09/2022
       * Purpose: DEMONSTRAR COMANDO INSPECT
       * Tectonics: cobc
+      * Modified: 2026-08-08 - DELIMITER SWAP NOW GOES THROUGH DELIMCNV
+      *           SO THE IN/OUT DELIMITER ISN'T HARDCODED TO "/"-"-".
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN SO PROGMAIN
+      *           CAN CALL THIS AS A STEP AND CHECK RETURN-CODE.
+      * Modified: 2026-08-08 - VALIDATES DL-CENTURY VIA CENTCHK RIGHT
+      *           AFTER BUILDING WS-DATA, SO AN OBVIOUSLY BOGUS YEAR
+      *           STOPS THE RUN HERE INSTEAD OF AGING INTO A BOGUS
+      *           MULTI-CENTURY-OLD BUCKET ON A REPORT DOWNSTREAM.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGINSPECT.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-DATA              PIC X(20) VALUE SPACES.
-       77 WS-TOTAL             PIC 9(02).
+           COPY DATELAY.
+       77 WS-TOTAL             PIC 9(02) VALUE 0.
+       77 WS-DELIM-IN          PIC X(01) VALUE "/".
+       77 WS-DELIM-OUT         PIC X(01) VALUE "-".
+       77 WS-CENTURY-VALID-SW  PIC X(01) VALUE 'N'.
+           88 WS-CENTURY-VALID        VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *    25/09/2022
-           MOVE "25"       TO WS-DATA(01:02).
-           MOVE "/"        TO WS-DATA(03:01).
-           MOVE "09"       TO WS-DATA(04:02).
-           MOVE "/"        TO WS-DATA(06:01).
-           MOVE "2022"     TO WS-DATA(07:04).
+           MOVE "25"       TO DL-DAY.
+           MOVE "/"        TO DL-SEP-1.
+           MOVE "09"       TO DL-MONTH.
+           MOVE "/"        TO DL-SEP-2.
+           MOVE "20"       TO DL-CENTURY.
+           MOVE "22"       TO DL-YEAR-OF-CENT.
+
+           CALL 'CENTCHK' USING DL-CENTURY WS-CENTURY-VALID-SW.
+           IF NOT WS-CENTURY-VALID
+               DISPLAY 'PROGINSPECT: SECULO INVALIDO NA DATA - '
+                       'EXECUCAO ENCERRADA: ' DL-CENTURY
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
            DISPLAY WS-DATA.
 
-      *     INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "/"
-      *     BEFORE INITIAL "2022".
+           INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "/".
 
-      *     DISPLAY 'CONTAGEM TOTAL DO CARACTER: ' WS-TOTAL.
+           DISPLAY 'CONTAGEM TOTAL DO CARACTER: ' WS-TOTAL.
 
-           INSPECT WS-DATA REPLACING ALL "/" BY "-"
-           AFTER "25".
+           CALL 'DELIMCNV' USING WS-DATA WS-DELIM-IN WS-DELIM-OUT.
 
            DISPLAY WS-DATA.
 
-            STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
        END PROGRAM PROGINSPECT.
