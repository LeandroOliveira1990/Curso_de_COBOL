@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: VALIDATES THE CENTURY SLICE OF THE SHARED DATELAY
+      *          COPYBOOK'S DL-YEAR FIELD. A SANE BUSINESS DATE FALLS
+      *          SOMEWHERE BETWEEN 1900 AND 2199 - ANYTHING OUTSIDE
+      *          THAT RANGE (LIKE A FEED THAT CAME IN AS "0022"
+      *          INSTEAD OF "2022") IS REJECTED HERE INSTEAD OF BEING
+      *          LET THROUGH TO SILENTLY AGE INTO A BOGUS MULTI-CENTURY
+      *          BUCKET ON A REPORT DOWNSTREAM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTCHK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-CENTURY-NUM            PIC 9(02).
+       77 WS-LOW-CENTURY            PIC 9(02) VALUE 19.
+       77 WS-HIGH-CENTURY           PIC 9(02) VALUE 21.
+       LINKAGE SECTION.
+       01 LS-CENTURY                PIC X(02).
+       01 LS-VALID-SW               PIC X(01).
+           88 LS-CENTURY-VALID            VALUE 'Y'.
+           88 LS-CENTURY-INVALID          VALUE 'N'.
+       PROCEDURE DIVISION USING LS-CENTURY LS-VALID-SW.
+       MAIN-PROCEDURE.
+           IF LS-CENTURY IS NUMERIC
+               MOVE LS-CENTURY TO WS-CENTURY-NUM
+               IF WS-CENTURY-NUM >= WS-LOW-CENTURY
+                       AND WS-CENTURY-NUM <= WS-HIGH-CENTURY
+                   SET LS-CENTURY-VALID TO TRUE
+               ELSE
+                   SET LS-CENTURY-INVALID TO TRUE
+               END-IF
+           ELSE
+               SET LS-CENTURY-INVALID TO TRUE
+           END-IF.
+           GOBACK.
+       END PROGRAM CENTCHK.
