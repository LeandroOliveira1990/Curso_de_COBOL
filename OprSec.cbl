@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: OPERATOR-ID/PASSWORD CHALLENGE CALLED IN FRONT OF ANY
+      *          INTERACTIVE ACCEPT IN THE SUITE, SO THE RUN-LOG RECORDS
+      *          WHO KEYED IN AN OVERRIDE VALUE, NOT JUST THAT ONE WAS
+      *          ENTERED. THE CALLER PASSES BACK THE OPERATOR ID IT
+      *          GATHERED PLUS A YES/NO ON WHETHER IT MATCHED THE
+      *          OPERATOR TABLE, AND IS RESPONSIBLE FOR REFUSING TO
+      *          PROCEED WHEN IT DIDN'T.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPRSEC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY OPRTAB.
+       77  WS-PASSWORD-ENTERED         PIC X(08) VALUE SPACES.
+       77  WS-MATCH-SW                 PIC X(01) VALUE 'N'.
+           88  WS-MATCH-FOUND                VALUE 'Y'.
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID               PIC X(08).
+       01  LS-AUTHORIZED-SW             PIC X(01).
+           88  LS-AUTHORIZED                  VALUE 'Y'.
+           88  LS-NOT-AUTHORIZED              VALUE 'N'.
+       PROCEDURE DIVISION USING LS-OPERATOR-ID LS-AUTHORIZED-SW.
+       MAIN-PROCEDURE.
+           DISPLAY 'DIGITE O ID DO OPERADOR: '.
+           ACCEPT LS-OPERATOR-ID.
+           DISPLAY 'DIGITE A SENHA: '.
+           ACCEPT WS-PASSWORD-ENTERED.
+
+           SET OPR-IDX TO 1.
+           SEARCH OPR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN OPR-ID (OPR-IDX) = LS-OPERATOR-ID
+                       AND OPR-PASSWORD (OPR-IDX) = WS-PASSWORD-ENTERED
+                   SET WS-MATCH-FOUND TO TRUE
+           END-SEARCH.
+
+           IF WS-MATCH-FOUND
+               SET LS-AUTHORIZED TO TRUE
+           ELSE
+               SET LS-NOT-AUTHORIZED TO TRUE
+           END-IF.
+
+           GOBACK.
+       END PROGRAM OPRSEC.
