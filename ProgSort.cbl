@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: SORTS DAILY-TRANSACTIONS INTO DATE SEQUENCE SO THE
+      *          PRINTED REPORTS AND THE CONTROL-TOTAL CHECK SEE THE
+      *          FEED IN ORDER INSTEAD OF HOWEVER IT ARRIVED. THE
+      *          TRAILER RECORD CARRIES NO MEANINGFUL SORT KEY OF ITS
+      *          OWN, SO IT'S HELD ASIDE BY THE INPUT PROCEDURE AND
+      *          RE-WRITTEN LAST, AFTER THE SORTED DETAIL RECORDS,
+      *          KEEPING THE SAME HEADER-LESS/TRAILER-LAST SHAPE
+      *          DOWNSTREAM STEPS ALREADY EXPECT.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - ST-RECORD MOVED OUT TO ITS OWN SRTDTRN
+      *           COPYBOOK, MATCHING EVERY OTHER RECORD LAYOUT IN THIS
+      *           SUITE INSTEAD OF BEING DECLARED INLINE UNDER THE FD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGSORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DT-STATUS.
+           SELECT SORTED-TRANSACTIONS ASSIGN TO "SRTDTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SRTWORK.TMP".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+           COPY DAILYTRN.
+       FD  SORTED-TRANSACTIONS.
+           COPY SRTDTRN.
+       SD  SORT-WORK.
+       01  SW-RECORD.
+           05  SW-REC-TYPE             PIC X(01).
+           05  SW-TRANS-ID             PIC X(10).
+           05  SW-ACCOUNT              PIC X(10).
+           05  SW-AMOUNT               PIC S9(7)V99.
+           05  SW-TRANS-DATE           PIC 9(08).
+       WORKING-STORAGE SECTION.
+       77  WS-DT-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-TRAILER-COUNT            PIC 9(10) VALUE 0.
+       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       77  WS-RTN-SW                   PIC X(01) VALUE 'N'.
+           88  WS-RTN-EOF                    VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-TRANS-DATE
+               INPUT PROCEDURE IS RELEASE-DETAIL-RECORDS
+               OUTPUT PROCEDURE IS WRITE-SORTED-FILE.
+
+           IF WS-DT-STATUS NOT = '00'
+               DISPLAY 'PROGSORT: DAILYTRN.DAT NAO DISPONIVEL - STATUS '
+                       WS-DT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'PROGSORT: TRANSACOES ORDENADAS POR DATA.'
+               DISPLAY 'PROGSORT: TOTAL DE REGISTROS: ' WS-TRAILER-COUNT
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       RELEASE-DETAIL-RECORDS.
+           OPEN INPUT DAILY-TRANSACTIONS.
+           IF WS-DT-STATUS = '00'
+               PERFORM RELEASE-NEXT-RECORD UNTIL WS-EOF
+               CLOSE DAILY-TRANSACTIONS
+           END-IF.
+
+       RELEASE-NEXT-RECORD.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF DT-DETAIL-REC
+                       MOVE DT-REC-TYPE      TO SW-REC-TYPE
+                       MOVE DT-TRANS-ID      TO SW-TRANS-ID
+                       MOVE DT-ACCOUNT       TO SW-ACCOUNT
+                       MOVE DT-AMOUNT        TO SW-AMOUNT
+                       MOVE DT-TRANS-DATE    TO SW-TRANS-DATE
+                       RELEASE SW-RECORD
+                   ELSE
+                       MOVE DT-TRAILER-COUNT TO WS-TRAILER-COUNT
+                   END-IF
+           END-READ.
+
+       WRITE-SORTED-FILE.
+           OPEN OUTPUT SORTED-TRANSACTIONS.
+           PERFORM RETURN-NEXT-RECORD UNTIL WS-RTN-EOF.
+           PERFORM WRITE-TRAILER-RECORD.
+           CLOSE SORTED-TRANSACTIONS.
+
+       RETURN-NEXT-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-RTN-EOF TO TRUE
+               NOT AT END
+                   MOVE SPACES           TO ST-RECORD
+                   MOVE SW-REC-TYPE      TO ST-REC-TYPE
+                   MOVE SW-TRANS-ID      TO ST-TRANS-ID
+                   MOVE SW-ACCOUNT       TO ST-ACCOUNT
+                   MOVE SW-AMOUNT        TO ST-AMOUNT
+                   MOVE SW-TRANS-DATE    TO ST-TRANS-DATE
+                   WRITE ST-RECORD
+           END-RETURN.
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES             TO ST-RECORD.
+           MOVE 'T'                TO ST-TRAILER-TYPE.
+           MOVE WS-TRAILER-COUNT   TO ST-TRAILER-COUNT.
+           WRITE ST-RECORD.
+       END PROGRAM PROGSORT.
