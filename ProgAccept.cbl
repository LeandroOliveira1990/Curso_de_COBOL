@@ -3,13 +3,68 @@
       * Date: 25/09/2022
       * Purpose: DEMONSTRAR COMANDOS ACCEPT
       * Tectonics: cobc
+      * Modified: 2026-08-08 - TIME/DATE CAPTURE NOW ALSO WRITES A
+      *           HEADER RECORD TO RUN-LOG AT START AND A TRAILER
+      *           RECORD WITH ELAPSED TIME AT END, INSTEAD OF JUST
+      *           DISPLAYING TO THE CONSOLE.
+      * Modified: 2026-08-08 - GOBACK INSTEAD OF STOP RUN SO PROGMAIN
+      *           CAN CALL THIS AS A STEP AND CHECK RETURN-CODE.
+      * Modified: 2026-08-08 - RUN DATE NOW COMES FROM THE BUSINESS-DATE
+      *           CONTROL FILE INSTEAD OF THE SYSTEM CLOCK, SO A PRIOR
+      *           DAY'S BATCH CAN BE RERUN AFTER A HOLIDAY OR AN OUTAGE
+      *           WITHOUT FIGHTING THE REAL WALL-CLOCK DATE.
+      * Modified: 2026-08-08 - CHALLENGES THE OPERATOR FOR AN ID AND
+      *           PASSWORD VIA OPRSEC BEFORE THE RUN PROCEEDS, SO THE
+      *           RUN-LOG RECORDS WHO KEYED THE RUN INSTEAD OF JUST
+      *           THAT IT HAPPENED; AN UNRECOGNIZED OPERATOR STOPS THE
+      *           RUN WITH A NONZERO RETURN-CODE BEFORE ANYTHING ELSE
+      *           OPENS.
+      * Modified: 2026-08-08 - ROLLS THE TRAILER'S ELAPSED TIME INTO
+      *           RUN-HISTORY VIA RUNHIST BEFORE CLOSING, SINCE RUN-LOG
+      *           ITSELF GETS OVERWRITTEN BY THE NEXT RUN AND CAN'T BE
+      *           TRENDED ACROSS NIGHTS ON ITS OWN.
+      * Modified: 2026-08-08 - DAY-OF-WEEK NOW DERIVED FROM WS-RUN-DATE
+      *           ITSELF (THE SAME INTEGER-OF-DATE MOD 7 ARITHMETIC
+      *           BUSCHK ALREADY USES) INSTEAD OF A SEPARATE ACCEPT FROM
+      *           THE SYSTEM CLOCK, SO A RERUN AGAINST A BUSDATE.DAT
+      *           OVERRIDE DOESN'T LOG A DAY-OF-WEEK THAT DISAGREES
+      *           WITH THE RUN DATE IT'S ATTACHED TO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMACCEPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUSINESS-DATE ASSIGN TO "BUSDATE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BD-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG.
+           COPY RUNLOG.
+       FD  BUSINESS-DATE.
+           COPY BUSDATE.
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA                PIC X(20) VALUE SPACES.
+       77 WS-BD-STATUS             PIC X(02) VALUE SPACES.
+       77 WS-DAY-OF-WEEK           PIC 9(01).
+       01 WS-START-TIME.
+           05 WS-START-HH          PIC 9(02).
+           05 WS-START-MM          PIC 9(02).
+           05 WS-START-SS          PIC 9(02).
+           05 WS-START-TH          PIC 9(02).
+       01 WS-END-TIME.
+           05 WS-END-HH            PIC 9(02).
+           05 WS-END-MM            PIC 9(02).
+           05 WS-END-SS            PIC 9(02).
+           05 WS-END-TH            PIC 9(02).
+       77 WS-ELAPSED-SECS          PIC 9(06) VALUE 0.
+       77 WS-RUN-DATE              PIC 9(08).
+       77 WS-OPERATOR-ID           PIC X(08) VALUE SPACES.
+       77 WS-AUTHORIZED-SW         PIC X(01) VALUE 'N'.
+           88 WS-AUTHORIZED              VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -18,21 +73,85 @@
       *     DISPLAY 'A VARIAVEL WS-MOSTRA CONTEM: ' WS-MOSTRA ' ' 45
       *      'TEXTO...'
 
-      *       ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
-      *       DISPLAY WS-MOSTRA
-
       *        ACCEPT WS-MOSTRA FROM DAY
       *        DISPLAY WS-MOSTRA
 
       *        ACCEPT WS-MOSTRA FROM DAY YYYYDDD
       *        DISPLAY WS-MOSTRA
 
-      *        ACCEPT WS-MOSTRA FROM DAY-OF-WEEK
-      *        DISPLAY WS-MOSTRA
+           PERFORM OPERATOR-SECURITY-CHECK.
+           IF NOT WS-AUTHORIZED
+               DISPLAY 'PROGRAMACCEPT: OPERADOR NAO AUTORIZADO '
+                       '- EXECUCAO ENCERRADA'
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT RUN-LOG.
+
+           PERFORM GET-BUSINESS-DATE.
+
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD
+                   (FUNCTION INTEGER-OF-DATE (WS-RUN-DATE), 7).
+           ACCEPT WS-START-TIME FROM TIME.
+
+           DISPLAY WS-START-TIME.
+
+           MOVE SPACES              TO RL-RECORD.
+           MOVE 'H'                TO RL-REC-TYPE.
+           MOVE 'ACCEPT'           TO RL-JOB-NAME.
+           MOVE WS-OPERATOR-ID     TO RL-OPERATOR-ID.
+           MOVE WS-RUN-DATE        TO RL-RUN-DATE.
+           MOVE WS-DAY-OF-WEEK     TO RL-DAY-OF-WEEK.
+           MOVE WS-START-TIME      TO RL-START-TIME.
+           MOVE 0                  TO RL-END-TIME.
+           MOVE 0                  TO RL-ELAPSED-SECS.
+           WRITE RL-RECORD.
+
+           ACCEPT WS-END-TIME FROM TIME.
+
+           COMPUTE WS-ELAPSED-SECS =
+                   ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+                 - ((WS-START-HH * 3600) + (WS-START-MM * 60)
+                    + WS-START-SS).
+
+           MOVE SPACES              TO RL-RECORD.
+           MOVE 'T'                TO RL-REC-TYPE.
+           MOVE 'ACCEPT'           TO RL-JOB-NAME.
+           MOVE WS-OPERATOR-ID     TO RL-OPERATOR-ID.
+           MOVE WS-RUN-DATE        TO RL-RUN-DATE.
+           MOVE WS-DAY-OF-WEEK     TO RL-DAY-OF-WEEK.
+           MOVE WS-START-TIME      TO RL-START-TIME.
+           MOVE WS-END-TIME        TO RL-END-TIME.
+           MOVE WS-ELAPSED-SECS    TO RL-ELAPSED-SECS.
+           WRITE RL-RECORD.
+
+           CALL 'RUNHIST' USING RL-JOB-NAME RL-RUN-DATE RL-START-TIME
+                   RL-END-TIME RL-ELAPSED-SECS.
+
+           CLOSE RUN-LOG.
 
-              ACCEPT WS-MOSTRA FROM TIME
-              DISPLAY WS-MOSTRA
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
+       OPERATOR-SECURITY-CHECK.
+           CALL 'OPRSEC' USING WS-OPERATOR-ID WS-AUTHORIZED-SW.
 
-            STOP RUN.
+       GET-BUSINESS-DATE.
+      *    BUSDATE.DAT OVERRIDES THE SYSTEM CLOCK WHEN PRESENT, SO A
+      *    PRIOR DAY'S BATCH CAN BE RERUN WITHOUT FIGHTING THE REAL
+      *    WALL-CLOCK DATE. IF THE CONTROL FILE HASN'T BEEN SET UP YET
+      *    WE FALL BACK TO TODAY'S DATE FROM THE CLOCK.
+           OPEN INPUT BUSINESS-DATE.
+           IF WS-BD-STATUS = '00'
+               READ BUSINESS-DATE
+                   AT END
+                       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE BD-BUSINESS-DATE TO WS-RUN-DATE
+               END-READ
+               CLOSE BUSINESS-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
        END PROGRAM PROGRAMACCEPT.
