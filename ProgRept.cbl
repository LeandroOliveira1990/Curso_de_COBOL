@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: PAGINATED CONTROL-BREAK REPORT OVER DAILY-TRANSACTIONS.
+      *          PRINTS A PAGE HEADER CARRYING THE RUN DATE (BUILT THE
+      *          SAME WAY PROGMOVE BUILDS ONE), A DETAIL LINE PER
+      *          RECORD, A SUBTOTAL LINE EACH TIME THE ACCOUNT BREAKS,
+      *          AND A GRAND TOTAL AT THE END. A NEW PAGE STARTS EVERY
+      *          60 DETAIL LINES, THE SAME WAY A PRINTED JOB WOULD SKIP
+      *          TO CHANNEL 1 ON A REAL LINE PRINTER.
+      * Tectonics: cobc
+      * Modified: 2026-08-08 - THE ACCOUNT BREAK ONLY MAKES SENSE
+      *           AGAINST INPUT SORTED BY ACCOUNT, WHICH NOTHING
+      *           UPSTREAM GUARANTEES - NOW CHECKS THAT DT-ACCOUNT
+      *           NEVER DECREASES FROM ONE RECORD TO THE NEXT AND
+      *           ABORTS THE RUN WITH A NONZERO RETURN-CODE INSTEAD OF
+      *           SILENTLY SPLITTING ONE ACCOUNT'S SUBTOTAL ACROSS TWO
+      *           BREAK LINES.
+      * Modified: 2026-08-08 - THE RUN DATE NOW COMES FROM THE
+      *           BUSINESS-DATE CONTROL FILE WHEN PRESENT (THE SAME
+      *           GET-BUSINESS-DATE READ PROGMOVE AND PROGRAMACCEPT
+      *           ALREADY DO), SO A DAY-END RERUN VIA A BUSDATE.DAT
+      *           OVERRIDE PRINTS THE BUSINESS DATE BEING REPROCESSED
+      *           ON THE PAGE HEADER INSTEAD OF TODAY'S WALL-CLOCK
+      *           DATE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGREPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DT-STATUS.
+           SELECT CONTROL-REPORT ASSIGN TO "CTLRPT.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUSINESS-DATE ASSIGN TO "BUSDATE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+           COPY DAILYTRN.
+       FD  CONTROL-REPORT.
+       01  RPT-LINE                    PIC X(80).
+       FD  BUSINESS-DATE.
+           COPY BUSDATE.
+       WORKING-STORAGE SECTION.
+           COPY DATELAY.
+       01  WS-SYSDATE.
+           05  WS-SYS-YYYY             PIC 9(04).
+           05  WS-SYS-MM               PIC 9(02).
+           05  WS-SYS-DD               PIC 9(02).
+       77  WS-DT-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-BD-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       77  WS-FIRST-SW                 PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD               VALUE 'Y'.
+       77  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+           88  WS-ABORT                      VALUE 'Y'.
+       77  WS-LINE-COUNT                PIC 9(02) VALUE 60.
+       77  WS-PAGE-NUM                  PIC 9(04) VALUE 0.
+       77  WS-BREAK-ACCOUNT             PIC X(10) VALUE SPACES.
+       77  WS-ACCT-SUBTOTAL             PIC 9(7)V99 COMP-3 VALUE 0.
+       77  WS-GRAND-TOTAL               PIC 9(7)V99 COMP-3 VALUE 0.
+       01  WS-RUN-DATE-TEXT             PIC X(10).
+       01  WS-HEADER-LINE-1.
+           05  FILLER                  PIC X(25) VALUE
+                   'RELATORIO DE TRANSACOES'.
+           05  FILLER                  PIC X(05) VALUE 'DATA:'.
+           05  HL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE 'PAGINA: '.
+           05  HL-PAGE-NUM             PIC ZZZ9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+       01  WS-HEADER-LINE-2.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'CONTA'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'TRANSACAO'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE 'VALOR'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'DATA'.
+           05  FILLER                  PIC X(26) VALUE SPACES.
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-ACCOUNT              PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-TRANS-ID             PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-AMOUNT               PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-DATE                 PIC X(10).
+           05  FILLER                  PIC X(26) VALUE SPACES.
+       01  WS-BREAK-LINE.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+                   'SUBTOTAL CONTA '.
+           05  BL-ACCOUNT              PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  BL-SUBTOTAL             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(34) VALUE SPACES.
+       01  WS-GRAND-LINE.
+           05  FILLER                  PIC X(16) VALUE 'TOTAL GERAL:'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  GL-TOTAL                PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(51) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-RUN-DATE.
+           OPEN INPUT DAILY-TRANSACTIONS.
+
+           IF WS-DT-STATUS NOT = '00'
+               DISPLAY 'PROGREPT: DAILYTRN.DAT NAO DISPONIVEL - STATUS '
+                       WS-DT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT CONTROL-REPORT
+
+               PERFORM PRINT-NEXT-RECORD UNTIL WS-EOF OR WS-ABORT
+
+               IF WS-ABORT
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   IF NOT WS-FIRST-RECORD
+                       PERFORM PRINT-ACCOUNT-BREAK
+                   END-IF
+                   PERFORM PRINT-GRAND-TOTAL
+                   DISPLAY 'PROGREPT: RELATORIO GRAVADO EM CTLRPT.RPT'
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+
+               CLOSE DAILY-TRANSACTIONS
+               CLOSE CONTROL-REPORT
+           END-IF.
+
+           GOBACK.
+
+       BUILD-RUN-DATE.
+           PERFORM GET-BUSINESS-DATE.
+           MOVE WS-SYS-DD        TO DL-DAY.
+           MOVE '/'              TO DL-SEP-1.
+           MOVE WS-SYS-MM        TO DL-MONTH.
+           MOVE '/'              TO DL-SEP-2.
+           MOVE WS-SYS-YYYY      TO DL-YEAR.
+           MOVE WS-DATA          TO WS-RUN-DATE-TEXT.
+
+       GET-BUSINESS-DATE.
+      *    BUSDATE.DAT OVERRIDES THE SYSTEM CLOCK WHEN PRESENT, SO A
+      *    PRIOR DAY'S BATCH CAN BE RERUN WITHOUT FIGHTING THE REAL
+      *    WALL-CLOCK DATE. IF THE CONTROL FILE HASN'T BEEN SET UP YET
+      *    WE FALL BACK TO TODAY'S DATE FROM THE CLOCK.
+           OPEN INPUT BUSINESS-DATE.
+           IF WS-BD-STATUS = '00'
+               READ BUSINESS-DATE
+                   AT END
+                       ACCEPT WS-SYSDATE FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE BD-BUSINESS-DATE TO WS-SYSDATE
+               END-READ
+               CLOSE BUSINESS-DATE
+           ELSE
+               ACCEPT WS-SYSDATE FROM DATE YYYYMMDD
+           END-IF.
+
+       PRINT-NEXT-RECORD.
+           READ DAILY-TRANSACTIONS
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF DT-DETAIL-REC
+                       PERFORM PROCESS-DETAIL-RECORD
+                   END-IF
+           END-READ.
+
+       PROCESS-DETAIL-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE DT-ACCOUNT   TO WS-BREAK-ACCOUNT
+               MOVE 'N'          TO WS-FIRST-SW
+           ELSE
+               IF DT-ACCOUNT < WS-BREAK-ACCOUNT
+                   DISPLAY 'PROGREPT: ENTRADA FORA DE ORDEM - CONTA '
+                           DT-ACCOUNT ' APOS ' WS-BREAK-ACCOUNT
+                   SET WS-ABORT TO TRUE
+               ELSE
+                   IF DT-ACCOUNT NOT = WS-BREAK-ACCOUNT
+                       PERFORM PRINT-ACCOUNT-BREAK
+                       MOVE DT-ACCOUNT TO WS-BREAK-ACCOUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NOT WS-ABORT
+               IF WS-LINE-COUNT >= 60
+                   PERFORM PRINT-PAGE-HEADER
+               END-IF
+
+               PERFORM FORMAT-TRANS-DATE
+
+               MOVE SPACES           TO WS-DETAIL-LINE
+               MOVE DT-ACCOUNT       TO RL-ACCOUNT
+               MOVE DT-TRANS-ID      TO RL-TRANS-ID
+               MOVE DT-AMOUNT        TO RL-AMOUNT
+               MOVE WS-DATA          TO RL-DATE
+               WRITE RPT-LINE        FROM WS-DETAIL-LINE
+               SET WS-LINE-COUNT UP BY 1
+
+               ADD DT-AMOUNT         TO WS-ACCT-SUBTOTAL
+               ADD DT-AMOUNT         TO WS-GRAND-TOTAL
+           END-IF.
+
+       FORMAT-TRANS-DATE.
+           MOVE DT-TRANS-DATE (7:2) TO DL-DAY.
+           MOVE '/'                 TO DL-SEP-1.
+           MOVE DT-TRANS-DATE (5:2) TO DL-MONTH.
+           MOVE '/'                 TO DL-SEP-2.
+           MOVE DT-TRANS-DATE (1:4) TO DL-YEAR.
+
+       PRINT-PAGE-HEADER.
+           IF WS-PAGE-NUM NOT = 0
+               MOVE SPACES       TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+           SET WS-PAGE-NUM UP BY 1.
+           MOVE WS-RUN-DATE-TEXT TO HL-RUN-DATE.
+           MOVE WS-PAGE-NUM      TO HL-PAGE-NUM.
+           WRITE RPT-LINE        FROM WS-HEADER-LINE-1.
+           WRITE RPT-LINE        FROM WS-HEADER-LINE-2.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       PRINT-ACCOUNT-BREAK.
+           MOVE SPACES           TO WS-BREAK-LINE.
+           MOVE WS-BREAK-ACCOUNT TO BL-ACCOUNT.
+           MOVE WS-ACCT-SUBTOTAL TO BL-SUBTOTAL.
+           WRITE RPT-LINE        FROM WS-BREAK-LINE.
+           SET WS-LINE-COUNT UP BY 1.
+           MOVE 0 TO WS-ACCT-SUBTOTAL.
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES           TO WS-GRAND-LINE.
+           MOVE WS-GRAND-TOTAL   TO GL-TOTAL.
+           WRITE RPT-LINE        FROM WS-GRAND-LINE.
+       END PROGRAM PROGREPT.
