@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:    DAILYTRN
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE DAILY-TRANSACTIONS FILE.
+      *              EACH DETAIL RECORD CARRIES A TRANSACTION ID,
+      *              ACCOUNT, AMOUNT AND DATE. THE LAST RECORD ON THE
+      *              FILE IS A TRAILER CARRYING THE RECORD COUNT SO A
+      *              READER CAN PROVE THE FEED WASN'T TRUNCATED IN
+      *              TRANSIT.
+      ******************************************************************
+       01  DT-RECORD.
+           05  DT-REC-TYPE             PIC X(01).
+               88  DT-DETAIL-REC            VALUE 'D'.
+               88  DT-TRAILER-REC           VALUE 'T'.
+           05  DT-TRANS-ID             PIC X(10).
+           05  DT-ACCOUNT              PIC X(10).
+           05  DT-AMOUNT               PIC S9(7)V99.
+           05  DT-TRANS-DATE           PIC 9(08).
+       01  DT-TRAILER-RECORD REDEFINES DT-RECORD.
+           05  DT-TRAILER-TYPE         PIC X(01).
+           05  DT-TRAILER-COUNT        PIC 9(10).
+           05  FILLER                  PIC X(27).
