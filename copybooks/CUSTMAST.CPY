@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:    CUSTMAST
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE INDEXED CUSTOMER-MASTER
+      *              FILE, KEYED ON CUSTOMER NUMBER.
+      ******************************************************************
+       01  CM-RECORD.
+           05  CM-CUST-NUMBER          PIC 9(08).
+           05  CM-CUST-NAME            PIC X(30).
+           05  CM-CUST-ADDRESS         PIC X(40).
+           05  CM-CUST-BALANCE         PIC S9(7)V99 COMP-3.
+           05  CM-CUST-STATUS          PIC X(01).
+               88  CM-STATUS-ACTIVE         VALUE 'A'.
+               88  CM-STATUS-INACTIVE       VALUE 'I'.
+               88  CM-STATUS-CLOSED         VALUE 'C'.
+           05  CM-LAST-UPDATE-DATE     PIC 9(08).
