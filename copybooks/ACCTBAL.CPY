@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:    ACCTBAL
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE ACCOUNT-BALANCE FILE - ONE
+      *              REAL-MONEY BALANCE PER ACCOUNT, UPDATED OVERNIGHT
+      *              AS DEBITS AND CREDITS POST.
+      ******************************************************************
+       01  AB-RECORD.
+           05  AB-ACCOUNT-NUMBER       PIC 9(08).
+           05  AB-BALANCE              PIC 9(7)V99 COMP-3.
+           05  AB-LAST-UPDATE-DATE     PIC 9(08).
