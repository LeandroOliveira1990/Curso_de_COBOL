@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    SRTDTRN
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE DATE-SORTED TRANSACTIONS
+      *              FILE PROGSORT WRITES. SAME SHAPE AS DAILYTRN'S
+      *              DETAIL/TRAILER PAIR, SINCE THIS IS THE SAME FEED
+      *              AFTER BEING RUN THROUGH THE DATE SORT.
+      ******************************************************************
+       01  ST-RECORD.
+           05  ST-REC-TYPE             PIC X(01).
+           05  ST-TRANS-ID             PIC X(10).
+           05  ST-ACCOUNT              PIC X(10).
+           05  ST-AMOUNT               PIC S9(7)V99.
+           05  ST-TRANS-DATE           PIC 9(08).
+       01  ST-TRAILER-RECORD REDEFINES ST-RECORD.
+           05  ST-TRAILER-TYPE         PIC X(01).
+           05  ST-TRAILER-COUNT        PIC 9(10).
+           05  FILLER                  PIC X(27).
