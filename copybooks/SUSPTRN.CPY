@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    SUSPTRN
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE TRANSACTION SUSPENSE FILE.
+      *              A DETAIL RECORD IS WRITTEN FOR EACH TRANSACTION
+      *              PULLED OUT OF THE NORMAL FEED BECAUSE IT SHARES
+      *              ITS ACCOUNT/DATE KEY WITH ANOTHER RECORD IN THE
+      *              SAME BATCH - A PROBABLE DUPLICATE OR RESEND. A
+      *              TRAILER RECORD CARRYING THE SUSPENSE COUNT IS
+      *              WRITTEN LAST.
+      ******************************************************************
+       01  SP-RECORD.
+           05  SP-REC-TYPE             PIC X(01).
+               88  SP-DETAIL-REC             VALUE 'D'.
+               88  SP-TRAILER-REC            VALUE 'T'.
+           05  SP-TRANS-ID             PIC X(10).
+           05  SP-ACCOUNT              PIC X(10).
+           05  SP-AMOUNT               PIC S9(7)V99.
+           05  SP-TRANS-DATE           PIC 9(08).
+           05  SP-REASON               PIC X(30).
+       01  SP-TRAILER-RECORD REDEFINES SP-RECORD.
+           05  SP-TRAILER-TYPE         PIC X(01).
+           05  SP-TRAILER-COUNT        PIC 9(10).
+           05  FILLER                  PIC X(57).
