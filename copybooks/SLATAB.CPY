@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook:    SLATAB
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     TABLE OF NORMAL-RUN-WINDOW THRESHOLDS, IN SECONDS,
+      *              ONE ENTRY PER JOB NAME. RUNHIST SEARCHES THIS TABLE
+      *              TO DECIDE WHETHER A JOB'S ELAPSED TIME BLEW PAST ITS
+      *              USUAL WINDOW. A JOB NOT LISTED HERE GETS THE
+      *              DEFAULT THRESHOLD AT THE BOTTOM OF THE TABLE.
+      ******************************************************************
+       01  SLA-TABLE-VALUES.
+           05  FILLER                  PIC X(08) VALUE 'ACCEPT'.
+           05  FILLER                  PIC 9(06) VALUE 000060.
+           05  FILLER                  PIC X(08) VALUE 'MOVE'.
+           05  FILLER                  PIC 9(06) VALUE 000060.
+           05  FILLER                  PIC X(08) VALUE 'INSPECT'.
+           05  FILLER                  PIC 9(06) VALUE 000120.
+           05  FILLER                  PIC X(08) VALUE 'SET'.
+           05  FILLER                  PIC 9(06) VALUE 000300.
+           05  FILLER                  PIC X(08) VALUE 'DEFAULT'.
+           05  FILLER                  PIC 9(06) VALUE 000600.
+       01  SLA-TABLE REDEFINES SLA-TABLE-VALUES.
+           05  SLA-ENTRY OCCURS 5 TIMES INDEXED BY SLA-IDX.
+               10  SLA-JOB-NAME        PIC X(08).
+               10  SLA-THRESHOLD-SECS  PIC 9(06).
+       77  SLA-TABLE-COUNT             PIC 9(02) VALUE 5.
