@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:    DATELAY
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        25/09/2022
+      * Purpose:     SHARED DD/MM/YYYY DATE DISPLAY LAYOUT. ANY PROGRAM
+      *              THAT STAMPS A DATE ONTO OUTPUT SHOULD COPY THIS
+      *              RECORD INSTEAD OF REBUILDING WS-DATA ONE MOVE AT
+      *              A TIME - KEEPS THE SLASH POSITIONS IN ONE PLACE.
+      ******************************************************************
+       01  WS-DATA.
+           05  DL-DAY                  PIC X(02).
+           05  DL-SEP-1                PIC X(01).
+           05  DL-MONTH                PIC X(02).
+           05  DL-SEP-2                PIC X(01).
+           05  DL-YEAR.
+               10  DL-CENTURY          PIC X(02).
+               10  DL-YEAR-OF-CENT     PIC X(02).
+           05  FILLER                  PIC X(10).
