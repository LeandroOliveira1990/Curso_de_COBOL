@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:    OPRTAB
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     TABLE OF OPERATOR IDS AND PASSWORDS CHECKED BY
+      *              OPRSEC BEFORE ANY INTERACTIVE ACCEPT IN THE SUITE
+      *              IS HONORED.
+      ******************************************************************
+       01  OPR-TABLE-VALUES.
+           05  FILLER                  PIC X(08) VALUE 'OPER0001'.
+           05  FILLER                  PIC X(08) VALUE 'SENHA001'.
+           05  FILLER                  PIC X(08) VALUE 'OPER0002'.
+           05  FILLER                  PIC X(08) VALUE 'SENHA002'.
+           05  FILLER                  PIC X(08) VALUE 'OPER0003'.
+           05  FILLER                  PIC X(08) VALUE 'SENHA003'.
+       01  OPR-TABLE REDEFINES OPR-TABLE-VALUES.
+           05  OPR-ENTRY OCCURS 3 TIMES INDEXED BY OPR-IDX.
+               10  OPR-ID              PIC X(08).
+               10  OPR-PASSWORD        PIC X(08).
+       77  OPR-TABLE-COUNT             PIC 9(02) VALUE 3.
