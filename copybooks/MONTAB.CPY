@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    MONTAB
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     THREE-LETTER MONTH ABBREVIATIONS, IN ORDER, FOR
+      *              THE DD-MON-YYYY DATE FORMAT. MON-NAME (MM) LOOKS
+      *              UP THE NAME FOR MONTH NUMBER MM DIRECTLY - NO
+      *              SEARCH NEEDED SINCE THE TABLE IS IN MONTH ORDER.
+      ******************************************************************
+       01  MON-TABLE-VALUES.
+           05  FILLER                  PIC X(03) VALUE 'JAN'.
+           05  FILLER                  PIC X(03) VALUE 'FEB'.
+           05  FILLER                  PIC X(03) VALUE 'MAR'.
+           05  FILLER                  PIC X(03) VALUE 'APR'.
+           05  FILLER                  PIC X(03) VALUE 'MAY'.
+           05  FILLER                  PIC X(03) VALUE 'JUN'.
+           05  FILLER                  PIC X(03) VALUE 'JUL'.
+           05  FILLER                  PIC X(03) VALUE 'AUG'.
+           05  FILLER                  PIC X(03) VALUE 'SEP'.
+           05  FILLER                  PIC X(03) VALUE 'OCT'.
+           05  FILLER                  PIC X(03) VALUE 'NOV'.
+           05  FILLER                  PIC X(03) VALUE 'DEC'.
+       01  MON-TABLE REDEFINES MON-TABLE-VALUES.
+           05  MON-NAME OCCURS 12 TIMES
+                   INDEXED BY MON-IDX       PIC X(03).
