@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Copybook:    MSGCAT
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     MESSAGE-CODE TABLE (INFO/WARNING/ERROR) SO EVERY
+      *              PROGRAM IN THE SUITE DISPLAYS THE SAME DOCUMENTED
+      *              TEXT FOR A GIVEN CODE INSTEAD OF ITS OWN HARDCODED
+      *              STRING. MC-SUBST-POS/MC-SUBST-LEN MARK WHERE A
+      *              CALLER-SUPPLIED VALUE MAY BE SPLICED INTO MC-TEXT;
+      *              ZERO MEANS THE MESSAGE TAKES NO SUBSTITUTION.
+      ******************************************************************
+       01  MC-TABLE-VALUES.
+           05  FILLER.
+               10  FILLER         PIC X(05) VALUE "MSG01".
+               10  FILLER         PIC X(01) VALUE "I".
+               10  FILLER         PIC 9(02) VALUE 6.
+               10  FILLER         PIC 9(02) VALUE 20.
+               10  FILLER         PIC X(60) VALUE
+                   "OLA, XXXXXXXXXXXXXXXXXXXX! BEM-VINDO.".
+           05  FILLER.
+               10  FILLER         PIC X(05) VALUE "MSG02".
+               10  FILLER         PIC X(01) VALUE "I".
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC X(60) VALUE
+                   "PROCESSAMENTO CONCLUIDO COM SUCESSO.".
+           05  FILLER.
+               10  FILLER         PIC X(05) VALUE "MSG03".
+               10  FILLER         PIC X(01) VALUE "W".
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC X(60) VALUE
+                   "REGISTRO POSSIVELMENTE DUPLICADO.".
+           05  FILLER.
+               10  FILLER         PIC X(05) VALUE "MSG04".
+               10  FILLER         PIC X(01) VALUE "E".
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC X(60) VALUE
+                   "TOTAL DE CONTROLE NAO CONFERE.".
+           05  FILLER.
+               10  FILLER         PIC X(05) VALUE "MSG05".
+               10  FILLER         PIC X(01) VALUE "E".
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC 9(02) VALUE 0.
+               10  FILLER         PIC X(60) VALUE
+                   "ARQUIVO NAO PODE SER ABERTO.".
+       01  MC-TABLE REDEFINES MC-TABLE-VALUES.
+           05  MC-ENTRY OCCURS 5 TIMES INDEXED BY MC-IDX.
+               10  MC-CODE        PIC X(05).
+               10  MC-SEVERITY    PIC X(01).
+                   88  MC-SEV-INFO        VALUE "I".
+                   88  MC-SEV-WARNING     VALUE "W".
+                   88  MC-SEV-ERROR       VALUE "E".
+               10  MC-SUBST-POS   PIC 9(02).
+               10  MC-SUBST-LEN   PIC 9(02).
+               10  MC-TEXT        PIC X(60).
+       77  MC-TABLE-SIZE          PIC 9(02) VALUE 5.
