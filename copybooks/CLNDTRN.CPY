@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CLNDTRN
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE CLEAN-TRANSACTIONS FILE
+      *              PROGDUPE WRITES - DAILYTRN'S DETAIL/TRAILER SHAPE,
+      *              HOLDING THE RECORDS THE DUPLICATE CHECK PASSED
+      *              THROUGH TO POST.
+      ******************************************************************
+       01  CT-RECORD.
+           05  CT-REC-TYPE             PIC X(01).
+           05  CT-TRANS-ID             PIC X(10).
+           05  CT-ACCOUNT              PIC X(10).
+           05  CT-AMOUNT               PIC S9(7)V99.
+           05  CT-TRANS-DATE           PIC 9(08).
+       01  CT-TRAILER-RECORD REDEFINES CT-RECORD.
+           05  CT-TRAILER-TYPE         PIC X(01).
+           05  CT-TRAILER-COUNT        PIC 9(10).
+           05  FILLER                  PIC X(27).
