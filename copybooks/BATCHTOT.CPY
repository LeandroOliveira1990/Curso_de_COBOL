@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:    BATCHTOT
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     ONE RECORD PER BATCH, CARRYING OUR OWN INTERNAL
+      *              RECORD COUNT AND TOTAL AMOUNT FOR THAT BATCH - THE
+      *              SAME CONTROL TOTAL PROGSET DEMONSTRATES, JUST KEYED
+      *              BY BATCH INSTEAD OF BEING A SINGLE RUN-WIDE FIGURE.
+      ******************************************************************
+       01  BT-RECORD.
+           05  BT-BATCH-ID             PIC X(08).
+           05  BT-REC-COUNT            PIC 9(10).
+           05  BT-TOTAL-AMOUNT         PIC S9(9)V99.
+           05  FILLER                  PIC X(10).
