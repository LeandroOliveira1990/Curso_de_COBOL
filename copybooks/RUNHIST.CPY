@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:    RUNHIST
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE RUN-HISTORY FILE. ONE RECORD
+      *              IS APPENDED EVERY TIME A JOB FINISHES, ROLLED UP
+      *              FROM THAT JOB'S RUN-LOG HEADER/TRAILER PAIR, SO
+      *              RUN DURATIONS CAN BE TRENDED OVER TIME INSTEAD OF
+      *              BEING OVERWRITTEN EACH NIGHT THE WAY RUN-LOG IS.
+      ******************************************************************
+       01  RH-RECORD.
+           05  RH-JOB-NAME             PIC X(08).
+           05  RH-RUN-DATE             PIC 9(08).
+           05  RH-START-TIME           PIC 9(08).
+           05  RH-END-TIME             PIC 9(08).
+           05  RH-ELAPSED-SECS         PIC 9(06).
+           05  RH-SLA-SECS             PIC 9(06).
+           05  RH-SLA-EXCEEDED-SW      PIC X(01).
+               88  RH-SLA-EXCEEDED            VALUE 'Y'.
+               88  RH-SLA-MET                 VALUE 'N'.
+           05  FILLER                  PIC X(10).
