@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:    AUDITLOG
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE SEQUENTIAL AUDIT-LOG FILE.
+      *              ONE RECORD IS WRITTEN EVERY TIME A POSTING PROGRAM
+      *              SETS A BALANCE OR COUNTER FIELD TO A NEW VALUE, SO
+      *              THERE'S A TRAIL TO PULL WHEN A BALANCE LOOKS WRONG
+      *              DURING RECONCILIATION.
+      ******************************************************************
+       01  AL-RECORD.
+           05  AL-LOG-DATE             PIC 9(08).
+           05  AL-LOG-TIME             PIC 9(08).
+           05  AL-FIELD-NAME           PIC X(15).
+           05  AL-BEFORE-VALUE         PIC S9(9)V99.
+           05  AL-AFTER-VALUE          PIC S9(9)V99.
+           05  FILLER                  PIC X(10).
