@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    DISCREP
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE RECONCILIATION DISCREPANCY
+      *              FILE. A DETAIL RECORD IS WRITTEN FOR EACH BATCH
+      *              THAT DOESN'T TIE OUT BETWEEN OUR INTERNAL TOTALS
+      *              AND THE EXTERNAL RECEIPT FILE; A SUMMARY RECORD
+      *              CARRYING THE BATCH AND DISCREPANCY COUNTS IS
+      *              WRITTEN LAST.
+      ******************************************************************
+       01  DS-RECORD.
+           05  DS-REC-TYPE             PIC X(01).
+               88  DS-DETAIL-REC              VALUE 'D'.
+               88  DS-SUMMARY-REC             VALUE 'S'.
+           05  DS-BATCH-ID              PIC X(08).
+           05  DS-REASON                PIC X(30).
+           05  DS-INTERNAL-COUNT        PIC 9(10).
+           05  DS-EXTERNAL-COUNT        PIC 9(10).
+           05  FILLER                   PIC X(10).
+       01  DS-SUMMARY REDEFINES DS-RECORD.
+           05  DS-SUM-TYPE              PIC X(01).
+           05  DS-BATCHES-CHECKED       PIC 9(05).
+           05  DS-DISCREPANCY-COUNT     PIC 9(05).
+           05  FILLER                   PIC X(58).
