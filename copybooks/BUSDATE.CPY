@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:    BUSDATE
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE ONE-RECORD BUSINESS-DATE
+      *              CONTROL FILE. HOLDS THE DATE THE NIGHTLY BATCH IS
+      *              ACTUALLY PROCESSING FOR, SO A RERUN OF A PRIOR
+      *              DAY AFTER A HOLIDAY OR AN OUTAGE DOESN'T HAVE TO
+      *              FIGHT THE REAL WALL-CLOCK DATE. ADVANCED BY
+      *              PROGADVN AT DAY-END.
+      ******************************************************************
+       01  BD-RECORD.
+           05  BD-BUSINESS-DATE        PIC 9(08).
+           05  FILLER                  PIC X(12).
