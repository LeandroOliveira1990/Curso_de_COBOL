@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:    CHKPT
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     CHECKPOINT RECORD FOR A RESTARTABLE CONTROL-TOTAL
+      *              PASS. HOLDS THE COUNT OF DETAIL RECORDS PROCESSED
+      *              SO FAR AND THE KEY OF THE LAST ONE READ, SO A
+      *              RESTARTED RUN CAN FAST-FORWARD PAST WORK ALREADY
+      *              DONE INSTEAD OF DOUBLE-COUNTING IT.
+      ******************************************************************
+       01  CK-RECORD.
+           05  CK-REC-COUNT            PIC 9(10).
+           05  CK-LAST-KEY             PIC X(10).
+           05  FILLER                  PIC X(10).
