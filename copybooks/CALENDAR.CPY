@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:    CALENDAR
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     BANK-HOLIDAY TABLE FOR BUSINESS-DAY ROLL-FORWARD.
+      *              WEEKENDS ARE DETECTED ARITHMETICALLY (SEE BUSCHK)
+      *              SO ONLY THE IRREGULAR DATES - THE HOLIDAYS - NEED
+      *              TO BE CARRIED HERE AS DATA.
+      ******************************************************************
+       01  CAL-HOLIDAY-VALUES.
+           05  FILLER                  PIC 9(08) VALUE 20260101.
+           05  FILLER                  PIC 9(08) VALUE 20260417.
+           05  FILLER                  PIC 9(08) VALUE 20260421.
+           05  FILLER                  PIC 9(08) VALUE 20260501.
+           05  FILLER                  PIC 9(08) VALUE 20260907.
+           05  FILLER                  PIC 9(08) VALUE 20261012.
+           05  FILLER                  PIC 9(08) VALUE 20261102.
+           05  FILLER                  PIC 9(08) VALUE 20261115.
+           05  FILLER                  PIC 9(08) VALUE 20261225.
+       01  CAL-HOLIDAY-TABLE REDEFINES CAL-HOLIDAY-VALUES.
+           05  CAL-HOLIDAY-DATE        PIC 9(08)
+                                        OCCURS 9 TIMES
+                                        INDEXED BY CAL-IDX.
+       77  CAL-HOLIDAY-COUNT           PIC 9(02) VALUE 9.
