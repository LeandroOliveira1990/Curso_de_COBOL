@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:    RECEIPT
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     ONE RECORD PER BATCH AS CONFIRMED BY AN EXTERNAL
+      *              PARTY - THE RECORD COUNT AND TOTAL AMOUNT THEY SAY
+      *              THEY RECEIVED FOR THAT BATCH. SAME SHAPE AS
+      *              BATCHTOT SO THE TWO CAN BE COMPARED FIELD FOR
+      *              FIELD ONCE MATCHED BY BATCH ID.
+      ******************************************************************
+       01  RC-RECORD.
+           05  RC-BATCH-ID             PIC X(08).
+           05  RC-REC-COUNT            PIC 9(10).
+           05  RC-TOTAL-AMOUNT         PIC S9(9)V99.
+           05  FILLER                  PIC X(10).
