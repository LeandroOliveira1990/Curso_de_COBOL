@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:    EXCEPRPT
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE DATA-QUALITY EXCEPTIONS
+      *              REPORT. A DETAIL RECORD IS WRITTEN FOR EACH BAD
+      *              RECORD SAMPLED FROM THE INPUT FILE; A SUMMARY
+      *              RECORD CARRYING THE TALLIES IS WRITTEN LAST.
+      ******************************************************************
+       01  EX-RECORD.
+           05  EX-REC-TYPE             PIC X(01).
+               88  EX-DETAIL-REC              VALUE 'D'.
+               88  EX-SUMMARY-REC             VALUE 'S'.
+           05  EX-TRANS-ID             PIC X(10).
+           05  EX-REASON               PIC X(30).
+           05  FILLER                  PIC X(10).
+       01  EX-SUMMARY REDEFINES EX-RECORD.
+           05  EX-SUM-TYPE             PIC X(01).
+           05  EX-RECS-SCANNED         PIC 9(10).
+           05  EX-SPACE-COUNT          PIC 9(10).
+           05  EX-INVALID-COUNT        PIC 9(10).
+           05  EX-MISSING-DELIM-COUNT  PIC 9(10).
+           05  FILLER                  PIC X(10).
