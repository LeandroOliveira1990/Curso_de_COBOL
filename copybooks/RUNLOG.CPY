@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:    RUNLOG
+      * Author:      LEANDRO OLIVEIRA
+      * Date:        2026-08-08
+      * Purpose:     RECORD LAYOUT FOR THE SEQUENTIAL RUN-LOG FILE.
+      *              A HEADER RECORD IS WRITTEN WHEN A JOB STARTS AND A
+      *              TRAILER RECORD IS WRITTEN WHEN IT ENDS, SO WE CAN
+      *              TELL WHAT TIME A RUN ACTUALLY FINISHED WITHOUT
+      *              DIGGING THROUGH CONSOLE SCROLLBACK.
+      ******************************************************************
+       01  RL-RECORD.
+           05  RL-REC-TYPE             PIC X(01).
+               88  RL-HEADER-REC             VALUE 'H'.
+               88  RL-TRAILER-REC            VALUE 'T'.
+           05  RL-JOB-NAME             PIC X(08).
+           05  RL-OPERATOR-ID          PIC X(08).
+           05  RL-RUN-DATE             PIC 9(08).
+           05  RL-DAY-OF-WEEK          PIC 9(01).
+           05  RL-START-TIME           PIC 9(08).
+           05  RL-END-TIME             PIC 9(08).
+           05  RL-ELAPSED-SECS         PIC 9(06).
+           05  FILLER                  PIC X(10).
