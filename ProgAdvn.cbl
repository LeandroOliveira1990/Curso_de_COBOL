@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author: LEANDRO OLIVEIRA
+      * Date: 2026-08-08
+      * Purpose: DAY-END ADVANCE OF THE BUSINESS-DATE CONTROL FILE.
+      *          READS THE SINGLE BD-RECORD, ADDS ONE CALENDAR DAY
+      *          (CROSSING MONTH/YEAR BOUNDARIES CORRECTLY VIA THE
+      *          INTEGER-OF-DATE/DATE-OF-INTEGER PAIR) AND REWRITES
+      *          THE FILE SO PROGRAMACCEPT PICKS UP THE NEW BUSINESS
+      *          DATE ON THE NEXT RUN.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGADVN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUSINESS-DATE ASSIGN TO "BUSDATE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUSINESS-DATE.
+           COPY BUSDATE.
+       WORKING-STORAGE SECTION.
+       77 WS-BD-STATUS          PIC X(02) VALUE SPACES.
+       77 WS-INTEGER-DATE       PIC 9(08).
+       77 WS-NEW-DATE           PIC 9(08).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT BUSINESS-DATE.
+           IF WS-BD-STATUS NOT = '00'
+               DISPLAY 'PROGADVN: BUSDATE.DAT NAO PODE SER ABERTO - '
+                       'STATUS ' WS-BD-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               READ BUSINESS-DATE
+                   AT END
+                       DISPLAY 'PROGADVN: BUSDATE.DAT VAZIO'
+                       MOVE 8 TO RETURN-CODE
+                       CLOSE BUSINESS-DATE
+                   NOT AT END
+                       COMPUTE WS-INTEGER-DATE =
+                           FUNCTION INTEGER-OF-DATE (BD-BUSINESS-DATE)
+                               + 1
+                       MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+                           TO WS-NEW-DATE
+
+                       CLOSE BUSINESS-DATE
+
+                       OPEN OUTPUT BUSINESS-DATE
+                       MOVE SPACES           TO BD-RECORD
+                       MOVE WS-NEW-DATE      TO BD-BUSINESS-DATE
+                       WRITE BD-RECORD
+                       CLOSE BUSINESS-DATE
+
+                       DISPLAY 'PROGADVN: BUSINESS DATE AVANCADA PARA '
+                               WS-NEW-DATE
+                       MOVE 0 TO RETURN-CODE
+               END-READ
+           END-IF.
+           GOBACK.
+       END PROGRAM PROGADVN.
